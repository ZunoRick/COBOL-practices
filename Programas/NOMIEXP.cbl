@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * NOMIEXP.cbl - EXPORTA BD-EMPLEADOS.TXT AL LAYOUT DE ANCHO FIJO
+      *               QUE PIDE EL DESPACHO EXTERNO DE NOMINA (CLAVE,
+      *               NOMBRE COMPLETO, DEPARTAMENTO, PUESTO, SUELDO SIN
+      *               PUNTO DECIMAL Y FECHA DE ALTA, EN SUS PROPIAS
+      *               POSICIONES Y ANCHOS). SE CORRE COMO PASO DE LOTE
+      *               ANTES DE CADA QUINCENA, EN LUGAR DE TRANSCRIBIR
+      *               A MANO EL REPORTE DE IMPRIMEMP A SU FORMATO.
+      *               SOLO SE EXPORTAN EMPLEADOS ACTIVOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                NOMIEXP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT INTERFAZ-NOMINA
+           ASSIGN TO WS-RUTA-NOMINA.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+      *----------------------------------------------------------------
+      * LAYOUT EXACTO QUE PIDE EL DESPACHO DE NOMINA: CLAVE A 6
+      * DIGITOS, NOMBRE COMPLETO EN UN SOLO CAMPO, DEPARTAMENTO A 4
+      * DIGITOS, SUELDO SIN PUNTO DECIMAL (EN CENTAVOS) Y FECHA DE
+      * ALTA AAAAMMDD. NADA DE ESTO COINCIDE CON LOS NOMBRES O ANCHOS
+      * DE EMPDATO.cpy, ASI QUE SE ARMA CAMPO POR CAMPO CON MOVE, NO
+      * CON MOVE CORRESPONDING COMO EN BANCONOM.cbl.
+      *----------------------------------------------------------------
+       FD  INTERFAZ-NOMINA
+           RECORD CONTAINS 71 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-INTERFAZ-NOMINA.
+           05 NOM-CLAVE-EMP        PIC 9(06).
+           05 NOM-NOMBRE-COMPLETO  PIC X(40).
+           05 NOM-DEPARTAMENTO     PIC 9(04).
+           05 NOM-PUESTO           PIC 9(03).
+           05 NOM-SUELDO-CENTAVOS  PIC 9(09).
+           05 NOM-STATUS-EMP       PIC X(01).
+           05 NOM-FECHA-ALTA       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-NOMINA          PIC X(80).
+
+       01  SW-FIN                  PIC X(03)      VALUE SPACES.
+
+       01  WS-CONTADOR-EXPORTADOS  PIC 9(05)      VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS  THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-NOMINA THRU 016-FIN
+           PERFORM 020-ABRE-ARCHIVOS       THRU 020-FIN
+           PERFORM 040-LEE                 THRU 040-FIN
+           PERFORM 050-PROCESO             THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 060-CIERRA-ARCHIVOS     THRU 060-FIN
+           DISPLAY " "
+           DISPLAY "EMPLEADOS EXPORTADOS: " WS-CONTADOR-EXPORTADOS
+           DISPLAY "ARCHIVO GENERADO: " WS-RUTA-NOMINA
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * INTERFAZ-NOMINA.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-NOMINA.
+           STRING WS-DIR-DATOS          DELIMITED BY SPACE
+                  "\INTERFAZ-NOMINA.TXT" DELIMITED BY SIZE
+                  INTO WS-RUTA-NOMINA
+           END-STRING.
+       016-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN OUTPUT INTERFAZ-NOMINA.
+       020-FIN. EXIT.
+
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * EL SUELDO SE MANDA SIN PUNTO DECIMAL (EN CENTAVOS), QUE ES
+      * COMO LO PIDE EL DESPACHO: WS-SALARIO TRAE DOS DECIMALES
+      * IMPLICITOS (PIC 9(07)V99), ASI QUE SE MULTIPLICA POR 100 PARA
+      * RECORRER EL PUNTO Y DEJAR EL VALOR COMO ENTERO DE CENTAVOS.
+      *----------------------------------------------------------------
+       050-PROCESO.
+           IF EMP-ACTIVO
+              MOVE WS-ID-EMP         TO NOM-CLAVE-EMP
+              STRING WS-NOMBRE-EMP    DELIMITED BY SPACE
+                     " "              DELIMITED BY SIZE
+                     WS-APE-PAT-EMP   DELIMITED BY SPACE
+                     " "              DELIMITED BY SIZE
+                     WS-APE-MAT-EMP   DELIMITED BY SPACE
+                     INTO NOM-NOMBRE-COMPLETO
+              END-STRING
+              MOVE WS-DEPARTAMENTO   TO NOM-DEPARTAMENTO
+              MOVE WS-PUESTO         TO NOM-PUESTO
+              COMPUTE NOM-SUELDO-CENTAVOS = WS-SALARIO * 100
+              MOVE WS-STATUS-EMP     TO NOM-STATUS-EMP
+              MOVE WS-FECHA-ALTA     TO NOM-FECHA-ALTA
+              WRITE REG-INTERFAZ-NOMINA
+              ADD 1 TO WS-CONTADOR-EXPORTADOS
+           END-IF
+           PERFORM 040-LEE THRU 040-FIN.
+       050-FIN. EXIT.
+
+       060-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 INTERFAZ-NOMINA.
+       060-FIN. EXIT.
