@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * NOMINA.cbl - CALCULADORA DE DEDUCCIONES DE NOMINA. LOCALIZA UN
+      *              EMPLEADO POR WS-ID-EMP EN BD-EMPLEADOS.TXT Y
+      *              DESGLOSA SU WS-SALARIO EN BRUTO/DEDUCCIONES/NETO
+      *              APLICANDO LAS TASAS ESTANDAR DE ISR E IMSS (VER
+      *              SUBTRACT ... GIVING, MISMO PATRON DE PROGSUBT).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-ID-BUSCA             PIC 9(04).
+       01  SW-ENCONTRO             PIC X(01)     VALUE "N".
+
+      *----------------------------------------------------------------
+      * TASAS ESTANDAR DE RETENCION. SE DEJAN COMO CONSTANTES DE
+      * TRABAJO PARA PODER AJUSTARLAS SIN TOCAR LA LOGICA DE CALCULO.
+      *----------------------------------------------------------------
+       01  WS-TASA-ISR             PIC V999      VALUE .100.
+       01  WS-TASA-IMSS            PIC V999      VALUE .025.
+
+       01  WS-DEDUCCIONES.
+           05 WS-SALARIO-BRUTO     PIC 9(07)V99.
+           05 WS-DEDUCCION-ISR     PIC 9(07)V99.
+           05 WS-DEDUCCION-IMSS    PIC 9(07)V99.
+           05 WS-TOTAL-DEDUCCIONES PIC 9(07)V99.
+           05 WS-SALARIO-NETO      PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 020-ABRE-ARCHIVOS      THRU 020-FIN
+           PERFORM 030-SOLICITA-ID        THRU 030-FIN
+           PERFORM 040-BUSCA-EMPLEADO     THRU 040-FIN
+           IF SW-ENCONTRO EQUAL "S"
+              PERFORM 050-CALCULA-DEDUCCIONES THRU 050-FIN
+              PERFORM 060-MUESTRA-DESGLOSE    THRU 060-FIN
+           ELSE
+              DISPLAY "NO SE ENCONTRO EL EMPLEADO " WS-ID-BUSCA "."
+           END-IF
+           PERFORM 070-CIERRA-ARCHIVOS THRU 070-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT EMPLEADOS.
+       020-FIN. EXIT.
+
+       030-SOLICITA-ID.
+           DISPLAY "CLAVE DEL EMPLEADO A CALCULAR: "
+           ACCEPT WS-ID-BUSCA.
+       030-FIN. EXIT.
+
+       040-BUSCA-EMPLEADO.
+           MOVE WS-ID-BUSCA TO REG-ID-EMP
+           READ EMPLEADOS INTO WS-DATOS-EMPLEADO
+                INVALID KEY
+                   MOVE "N" TO SW-ENCONTRO
+                NOT INVALID KEY
+                   MOVE "S" TO SW-ENCONTRO
+           END-READ.
+       040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * ISR E IMSS SE CALCULAN SOBRE EL BRUTO, Y EL NETO SE OBTIENE
+      * RESTANDO EL TOTAL DE DEDUCCIONES CON SUBTRACT ... GIVING.
+      *----------------------------------------------------------------
+       050-CALCULA-DEDUCCIONES.
+           MOVE WS-SALARIO TO WS-SALARIO-BRUTO
+           COMPUTE WS-DEDUCCION-ISR  ROUNDED =
+                   WS-SALARIO-BRUTO * WS-TASA-ISR
+           COMPUTE WS-DEDUCCION-IMSS ROUNDED =
+                   WS-SALARIO-BRUTO * WS-TASA-IMSS
+           ADD WS-DEDUCCION-ISR WS-DEDUCCION-IMSS
+               GIVING WS-TOTAL-DEDUCCIONES
+           SUBTRACT WS-TOTAL-DEDUCCIONES FROM WS-SALARIO-BRUTO
+                    GIVING WS-SALARIO-NETO.
+       050-FIN. EXIT.
+
+       060-MUESTRA-DESGLOSE.
+           DISPLAY " "
+           DISPLAY "DESGLOSE DE NOMINA DEL EMPLEADO " WS-ID-BUSCA
+           DISPLAY "NOMBRE          : " WS-NOMBRE-EMP
+           DISPLAY "SUELDO BRUTO    : " WS-SALARIO-BRUTO
+           DISPLAY "DEDUCCION ISR   : " WS-DEDUCCION-ISR
+           DISPLAY "DEDUCCION IMSS  : " WS-DEDUCCION-IMSS
+           DISPLAY "TOTAL DEDUCCIONES: " WS-TOTAL-DEDUCCIONES
+           DISPLAY "SUELDO NETO     : " WS-SALARIO-NETO.
+       060-FIN. EXIT.
+
+       070-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS.
+       070-FIN. EXIT.
