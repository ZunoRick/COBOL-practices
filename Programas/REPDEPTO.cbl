@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * REPDEPTO.cbl - REPORTE DE NOMINA POR DEPARTAMENTO. ORDENA
+      *                BD-EMPLEADOS.TXT POR WS-DEPARTAMENTO Y ACUMULA
+      *                PLANTILLA/TOTAL/PROMEDIO DE WS-SALARIO, CON UN
+      *                SUBTOTAL CADA VEZ QUE CAMBIA EL DEPARTAMENTO Y
+      *                UN GRAN TOTAL AL FINAL DEL LISTADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPDEPTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           SELECT REPORTE
+           ASSIGN TO WS-RUTA-REPORTE.
+           SELECT ARCHIVO-ORDEN
+           ASSIGN TO "ORDDEPTO.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+           COPY DEPTFD.
+
+       FD  REPORTE
+           RECORD CONTAINS 122 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(122).
+
+      *----------------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT, MISMO LAYOUT BINARIO QUE
+      * REG-EMPLEADOS/WS-DATOS-EMPLEADO. SE ORDENA POR DEPARTAMENTO
+      * PARA PODER HACER EL CONTROL BREAK.
+      *----------------------------------------------------------------
+       SD  ARCHIVO-ORDEN.
+       01  REG-ORDEN.
+           05 SRT-ID-EMP           PIC 9(04).
+           05 SRT-NOMBRE-EMP       PIC X(20).
+           05 SRT-APE-PAT-EMP      PIC X(20).
+           05 SRT-APE-MAT-EMP      PIC X(20).
+           05 SRT-DIA-NAC          PIC 9(02).
+           05 SRT-MES-NAC          PIC 9(02).
+           05 SRT-ANIO-NAC         PIC 9(04).
+           05 SRT-DEPARTAMENTO     PIC 9(03).
+           05 SRT-PLANTA           PIC 9(02).
+           05 SRT-PUESTO           PIC 9(02).
+           05 SRT-SALARIO          PIC 9(07)V99.
+           05 SRT-MONEDA           PIC X(03).
+           05 SRT-STATUS-EMP       PIC X(01).
+           05 SRT-FECHA-BAJA       PIC 9(08).
+           05 SRT-FECHA-ALTA       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY DEPTFS.
+           COPY DEPTRUTA.
+
+       01  WS-RUTA-REPORTE        PIC X(80).
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(45)   VALUE SPACES.
+           05 FILLER              PIC X(32)
+                                  VALUE "REPORTE DE NOMINA POR DEPTO.".
+           05 FILLER              PIC X(45)   VALUE SPACES.
+
+       01  WS-COLUMNAS.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(05)   VALUE "DEPTO".
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 FILLER              PIC X(20)
+                                  VALUE "NOMBRE DEPARTAMENTO".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(09)   VALUE "PLANTILLA".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(12)   VALUE "TOTAL SUELDO".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(15)   VALUE "SUELDO PROMEDIO".
+
+       01  WS-MARGEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(01)   VALUE "*".
+           05 FILLER              PIC X(119)  VALUE ALL "-".
+           05 FILLER              PIC X(01)   VALUE "*".
+
+       01  WS-SUBTOTAL.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 WS-SUB-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-SUB-NOMBRE       PIC X(20).
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 WS-SUB-PLANTILLA    PIC ZZZZ9.
+           05 FILLER              PIC X(09)   VALUE SPACES.
+           05 WS-SUB-TOTAL        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-SUB-PROMEDIO     PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-GRAN-TOTAL.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(14)   VALUE "GRAN TOTAL:".
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 WS-GT-PLANTILLA     PIC ZZZZ9.
+           05 FILLER              PIC X(09)   VALUE SPACES.
+           05 WS-GT-TOTAL         PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-GT-PROMEDIO      PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-DEPTO-ACTUAL        PIC 9(03)   VALUE ZEROS.
+       01  WS-DEPTO-ANTERIOR      PIC 9(03)   VALUE ZEROS.
+       01  WS-PRIMER-REGISTRO     PIC X(01)   VALUE "S".
+
+       01  WS-CONT-DEPTO          PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-DEPTO         PIC 9(09)V99 VALUE ZEROS.
+       01  WS-PROMEDIO-DEPTO      PIC 9(07)V99 VALUE ZEROS.
+
+       01  WS-CONT-GENERAL        PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-GENERAL       PIC 9(09)V99 VALUE ZEROS.
+       01  WS-PROMEDIO-GENERAL    PIC 9(07)V99 VALUE ZEROS.
+
+       01  SW-FIN                 PIC X(03)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS  THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-REPORTE THRU 016-FIN
+           PERFORM 018-OBTIENE-RUTA-DEPARTAMENTOS THRU 018-FIN
+           PERFORM 020-ABRE-ARCHIVOS       THRU 020-FIN
+           PERFORM 030-TITULOS             THRU 030-FIN
+           PERFORM 025-ORDENA-EMPLEADOS    THRU 025-FIN
+           PERFORM 080-CERRAR-ARCHIVOS     THRU 080-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * REPORTE-DEPARTAMENTOS.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS                  DELIMITED BY SPACE
+                  "\REPORTE-DEPARTAMENTOS.TXT"  DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       016-FIN. EXIT.
+
+           COPY DEPTRUTAP.
+
+      *----------------------------------------------------------------
+      * EMPLEADOS NO SE ABRE AQUI: EL SORT LA TOMA COMO ARCHIVO DE
+      * ENTRADA (USING) Y LA ABRE/CIERRA POR SU CUENTA EN 025.
+      *----------------------------------------------------------------
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  DEPARTAMENTOS
+                OUTPUT REPORTE.
+       020-FIN. EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-COLUMNAS AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1.
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * ORDENA BD-EMPLEADOS.TXT POR DEPARTAMENTO Y VA ACUMULANDO EL
+      * CONTROL BREAK CONFORME SALEN LOS REGISTROS ORDENADOS.
+      *----------------------------------------------------------------
+       025-ORDENA-EMPLEADOS.
+           SORT ARCHIVO-ORDEN
+                ON ASCENDING KEY SRT-DEPARTAMENTO
+                USING EMPLEADOS
+                OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN.
+       025-FIN. EXIT.
+
+       040-PROCESA-ORDEN.
+           PERFORM 040-LEE THRU 040-LEE-FIN
+           PERFORM 050-PROCESO THRU 050-PROCESO-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 070-IMPRIME-SUBTOTAL THRU 070-FIN
+           PERFORM 090-IMPRIME-GRAN-TOTAL THRU 090-FIN.
+       040-PROC-FIN. EXIT.
+
+       040-LEE.
+           RETURN ARCHIVO-ORDEN INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-RETURN.
+       040-LEE-FIN. EXIT.
+
+       050-PROCESO.
+           MOVE WS-DEPARTAMENTO TO WS-DEPTO-ACTUAL
+           IF WS-PRIMER-REGISTRO EQUAL "S"
+              MOVE WS-DEPTO-ACTUAL TO WS-DEPTO-ANTERIOR
+              MOVE "N" TO WS-PRIMER-REGISTRO
+           END-IF
+           IF WS-DEPTO-ACTUAL NOT EQUAL WS-DEPTO-ANTERIOR
+              PERFORM 070-IMPRIME-SUBTOTAL THRU 070-FIN
+              MOVE WS-DEPTO-ACTUAL TO WS-DEPTO-ANTERIOR
+           END-IF
+           IF EMP-ACTIVO
+              ADD 1                TO WS-CONT-DEPTO
+              ADD WS-SALARIO        TO WS-TOTAL-DEPTO
+              ADD 1                TO WS-CONT-GENERAL
+              ADD WS-SALARIO        TO WS-TOTAL-GENERAL
+           END-IF
+           PERFORM 040-LEE THRU 040-LEE-FIN.
+       050-PROCESO-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * IMPRIME EL SUBTOTAL DEL DEPARTAMENTO QUE SE ACABA DE CERRAR
+      * Y REINICIA LOS ACUMULADORES PARA EL SIGUIENTE.
+      *----------------------------------------------------------------
+       070-IMPRIME-SUBTOTAL.
+           IF WS-CONT-DEPTO EQUAL ZEROS
+              GO TO 070-FIN
+           END-IF
+           MOVE WS-DEPTO-ANTERIOR TO REG-DEPTO-COD
+           READ DEPARTAMENTOS
+                INVALID KEY
+                   MOVE "NO EXIST"       TO WS-SUB-NOMBRE
+                NOT INVALID KEY
+                   MOVE REG-DEPTO-NOMBRE TO WS-SUB-NOMBRE
+           END-READ
+           DIVIDE WS-TOTAL-DEPTO BY WS-CONT-DEPTO
+                  GIVING WS-PROMEDIO-DEPTO
+           MOVE WS-DEPTO-ANTERIOR TO WS-SUB-DEPTO
+           MOVE WS-CONT-DEPTO     TO WS-SUB-PLANTILLA
+           MOVE WS-TOTAL-DEPTO    TO WS-SUB-TOTAL
+           MOVE WS-PROMEDIO-DEPTO TO WS-SUB-PROMEDIO
+           WRITE REG-REPORTE FROM WS-SUBTOTAL AFTER ADVANCING 1
+           MOVE ZEROS TO WS-CONT-DEPTO
+                         WS-TOTAL-DEPTO
+                         WS-PROMEDIO-DEPTO.
+       070-FIN. EXIT.
+
+       090-IMPRIME-GRAN-TOTAL.
+           IF WS-CONT-GENERAL NOT EQUAL ZEROS
+              DIVIDE WS-TOTAL-GENERAL BY WS-CONT-GENERAL
+                     GIVING WS-PROMEDIO-GENERAL
+           END-IF
+           MOVE WS-CONT-GENERAL     TO WS-GT-PLANTILLA
+           MOVE WS-TOTAL-GENERAL    TO WS-GT-TOTAL
+           MOVE WS-PROMEDIO-GENERAL TO WS-GT-PROMEDIO
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GRAN-TOTAL AFTER ADVANCING 1.
+       090-FIN. EXIT.
+
+       080-CERRAR-ARCHIVOS.
+           CLOSE DEPARTAMENTOS
+                 REPORTE.
+       080-FIN. EXIT.
