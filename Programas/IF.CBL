@@ -1,29 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-ANIDADOS.
-       
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *----------------------------------------------------------------
+      * MODIFICACIONES:
+      * - LOS CAMPOS GENERICOS Y LOS PARRAFOS 020/030/040/050-CALCULO
+      *   VACIOS SE CONVIRTIERON EN UNA REGLA REAL DE AUTORIZACION DE
+      *   AUMENTOS DE SUELDO: COMPARA EL SUELDO ACTUAL CONTRA EL
+      *   PROPUESTO Y CONTRA EL PRESUPUESTO DISPONIBLE DEL
+      *   DEPARTAMENTO, AUTORIZANDO SOLO AUMENTOS PEQUENOS QUE CABEN
+      *   EN PRESUPUESTO Y MANDANDO A FIRMA DEL GERENTE LO DEMAS.
+      *   SE CONSERVA LA FORMA DEL IF ANIDADO ORIGINAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  WS-AREA-A-USAR.
-           05 CAMPO-A     PIC 9(02).
-           05 CAMPO-B     PIC 9(02).
-           05 CAMPO-C     PIC 9(02).
-           05 CAMPO-D     PIC 9(02).
-           05 CAMPO-E     PIC 9(02).
-           05 CAMPO-F     PIC 9(02).
-           05 CAMPO-G     PIC 9(02).
-           05 CAMPO-H     PIC 9(02).
+           05 WS-SALARIO-ACTUAL           PIC 9(07)V99.
+           05 WS-SALARIO-PROPUESTO        PIC 9(07)V99.
+           05 WS-INCREMENTO               PIC 9(07)V99.
+           05 WS-INCREMENTO-MAXIMO        PIC 9(07)V99  VALUE 5000.00.
+           05 WS-PRESUPUESTO-DISPONIBLE   PIC S9(09)V99.
+
+       01  WS-BANDERA-APROBACION          PIC X(01)     VALUE SPACE.
+           88 RAISE-AUTOAPROBADO                VALUE "A".
+           88 RAISE-REQUIERE-FIRMA              VALUE "F".
+           88 RAISE-RECHAZADO                   VALUE "R".
 
        PROCEDURE DIVISION.
        010-ANIDADOS.
-           IF CAMPO-A IS GREATER CAMPO-B
-              IF CAMPO-E < CAMPO-F
+           DISPLAY "SUELDO ACTUAL: "
+           ACCEPT WS-SALARIO-ACTUAL
+           DISPLAY "SUELDO PROPUESTO: "
+           ACCEPT WS-SALARIO-PROPUESTO
+           DISPLAY "PRESUPUESTO DISPONIBLE DEL DEPARTAMENTO: "
+           ACCEPT WS-PRESUPUESTO-DISPONIBLE
+
+           IF WS-SALARIO-PROPUESTO IS GREATER WS-SALARIO-ACTUAL
+              COMPUTE WS-INCREMENTO =
+                      WS-SALARIO-PROPUESTO - WS-SALARIO-ACTUAL
+              IF WS-INCREMENTO < WS-INCREMENTO-MAXIMO
                  PERFORM 020-CALCULO-01 THRU 020-FIN
               ELSE
                  PERFORM 030-CALCULO-02 THRU 030-FIN
               END-IF
            ELSE
-              IF CAMPO-C EQUAL CAMPO-D
-                 IF CAMPO-G = CAMPO-H
+              IF WS-SALARIO-PROPUESTO EQUAL WS-SALARIO-ACTUAL
+                 IF WS-PRESUPUESTO-DISPONIBLE IS GREATER OR EQUAL
+                                                          ZEROS
                     NEXT SENTENCE
                  ELSE
                     PERFORM 040-CALCULO-04 THRU 040-FIN
@@ -35,17 +56,57 @@
            PERFORM 060-CALCULO-05 THRU 060-FIN.
            GOBACK.
 
+      *----------------------------------------------------------------
+      * AUMENTO PEQUENO (MENOR AL UMBRAL): SE AUTOAPRUEBA SOLO SI CABE
+      * EN EL PRESUPUESTO DISPONIBLE DEL DEPARTAMENTO.
+      *----------------------------------------------------------------
        020-CALCULO-01.
+           IF WS-INCREMENTO IS LESS THAN OR EQUAL
+                                    WS-PRESUPUESTO-DISPONIBLE
+              SET RAISE-AUTOAPROBADO TO TRUE
+              SUBTRACT WS-INCREMENTO FROM WS-PRESUPUESTO-DISPONIBLE
+           ELSE
+              SET RAISE-REQUIERE-FIRMA TO TRUE
+           END-IF.
        020-FIN. EXIT.
 
+      *----------------------------------------------------------------
+      * AUMENTO GRANDE (IGUAL O MAYOR AL UMBRAL): SIEMPRE VA A FIRMA
+      * DEL GERENTE, INDEPENDIENTEMENTE DEL PRESUPUESTO DISPONIBLE.
+      *----------------------------------------------------------------
        030-CALCULO-02.
+           SET RAISE-REQUIERE-FIRMA TO TRUE.
        030-FIN. EXIT.
 
+      *----------------------------------------------------------------
+      * NO HAY AUMENTO (SUELDO SIN CAMBIO) Y EL DEPARTAMENTO YA NO
+      * TIENE PRESUPUESTO DISPONIBLE: SE RECHAZA LA SOLICITUD.
+      *----------------------------------------------------------------
        040-CALCULO-04.
+           SET RAISE-RECHAZADO TO TRUE.
        040-FIN. EXIT.
 
+      *----------------------------------------------------------------
+      * EL SUELDO PROPUESTO ES MENOR AL ACTUAL: NO ES UN AUMENTO,
+      * SE RECHAZA LA SOLICITUD.
+      *----------------------------------------------------------------
        050-CALCULO-03.
+           SET RAISE-RECHAZADO TO TRUE.
        050-FIN. EXIT.
 
+      *----------------------------------------------------------------
+      * INFORMA EL RESULTADO FINAL DE LA AUTORIZACION.
+      *----------------------------------------------------------------
        060-CALCULO-05.
+           EVALUATE TRUE
+           WHEN RAISE-AUTOAPROBADO
+              DISPLAY "AUMENTO AUTORIZADO AUTOMATICAMENTE."
+           WHEN RAISE-REQUIERE-FIRMA
+              DISPLAY "AUMENTO REQUIERE FIRMA DEL GERENTE."
+           WHEN RAISE-RECHAZADO
+              DISPLAY "SOLICITUD DE AUMENTO RECHAZADA."
+           WHEN OTHER
+              DISPLAY "SIN CAMBIOS: EL SUELDO PROPUESTO NO ES UN "
+                      "AUMENTO."
+           END-EVALUATE.
        060-FIN. EXIT.
