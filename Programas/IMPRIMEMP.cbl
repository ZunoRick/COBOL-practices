@@ -14,35 +14,79 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS
-           ASSIGN TO "C:\COBOL\Archivos\BD-EMPLEADOS.txt".
+           COPY EMPSEL.
+           COPY DEPTSEL.
            SELECT REPORTE
-           ASSIGN TO "C:\COBOL\Archivos\REPORTE-EMPLEADOS.TXT".
+           ASSIGN TO WS-RUTA-REPORTE
+           FILE STATUS IS WS-FS-REPORTE.
+           SELECT REPORTE-CSV
+           ASSIGN TO WS-RUTA-CSV
+           FILE STATUS IS WS-FS-CSV.
+           SELECT ARCHIVO-ORDEN
+           ASSIGN TO "ORDEMP.TMP".
 
        DATA DIVISION.
        FILE SECTION.
-       FD  EMPLEADOS
-           RECORD CONTAINS 86 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-EMPLEADOS          PIC X(86).
+           COPY EMPFD.
+           COPY DEPTFD.
 
+      *----------------------------------------------------------------
+      * LINAGE DE 55 RENGLONES POR PAGINA (CON MARGEN DE PIE A PARTIR
+      * DEL 50) PARA QUE LA IMPRESORA PAGINE SOLA EN LUGAR DE DEPENDER
+      * DE UN CONTADOR MANUAL DE RENGLONES.
+      *----------------------------------------------------------------
        FD  REPORTE
            RECORD CONTAINS 122 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
+           BLOCK CONTAINS 0 RECORDS
+           LINAGE IS 55 LINES WITH FOOTING AT 50.
        01  REG-REPORTE            PIC X(122).
 
+      *----------------------------------------------------------------
+      * REPORTE-EMPLEADOS.CSV - EXPORTACION OPCIONAL EN FORMATO
+      * DELIMITADO POR COMAS, SOLICITADA EN 013-SOLICITA-CSV.
+      *----------------------------------------------------------------
+       FD  REPORTE-CSV
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE-CSV        PIC X(130).
+
+      *----------------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT, MISMO LAYOUT BINARIO QUE
+      * REG-EMPLEADOS/WS-DATOS-EMPLEADO PARA PODER USAR EMPLEADOS
+      * DIRECTO COMO ENTRADA DEL SORT (USING) SIN CONVERSIONES.
+      *----------------------------------------------------------------
+       SD  ARCHIVO-ORDEN.
+       01  REG-ORDEN.
+           05 SRT-ID-EMP           PIC 9(04).
+           05 SRT-NOMBRE-EMP       PIC X(20).
+           05 SRT-APE-PAT-EMP      PIC X(20).
+           05 SRT-APE-MAT-EMP      PIC X(20).
+           05 SRT-DIA-NAC          PIC 9(02).
+           05 SRT-MES-NAC          PIC 9(02).
+           05 SRT-ANIO-NAC         PIC 9(04).
+           05 SRT-DEPARTAMENTO     PIC 9(03).
+           05 SRT-PLANTA           PIC 9(02).
+           05 SRT-PUESTO           PIC 9(02).
+           05 SRT-SALARIO          PIC 9(07)V99.
+           05 SRT-MONEDA           PIC X(03).
+           05 SRT-STATUS-EMP       PIC X(01).
+           05 SRT-FECHA-BAJA       PIC 9(08).
+           05 SRT-FECHA-ALTA       PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01  WS-DATOS-EMPLEADO.
-           05 WS-ID-EMP           PIC 9(04).
-           05 WS-NOMBRE-EMP       PIC X(20).
-           05 WS-APE-PAT-EMP      PIC X(20).
-           05 WS-APE-MAT-EMP      PIC X(20).
-           05 WS-DIA-NAC          PIC 9(02).
-           05 WS-MES-NAC          PIC 9(02).
-           05 WS-ANIO-NAC         PIC 9(04).
-           05 WS-DEPARTAMENTO     PIC 9(03).
-           05 WS-PUESTO           PIC 9(02).
-           05 WS-SALARIO          PIC 9(09).
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY DEPTFS.
+           COPY DEPTRUTA.
+
+       01  WS-RUTA-REPORTE        PIC X(80).
+       01  WS-RUTA-CSV            PIC X(80).
+
+       01  WS-FS-REPORTE          PIC X(02)     VALUE "00".
+           88 FS-REPORTE-OK              VALUE "00".
+       01  WS-FS-CSV               PIC X(02)     VALUE "00".
+           88 FS-CSV-OK                  VALUE "00".
 
        01  WS-TITULO-1.
            05 FILLER              PIC X(55)   VALUE SPACES.
@@ -51,14 +95,32 @@
 
        01  WS-TITULO-2.
            05 FILLER              PIC X(01)   VALUE SPACES.
-           05 FILLER              PIC X(17)   VALUE "FECHA: 23/07/2021".
+           05 FILLER              PIC X(07)   VALUE "FECHA: ".
+           05 WS-TIT-FECHA         PIC X(10).
            05 FILLER              PIC X(34)   VALUE SPACES.
            05 FILLER              PIC X(23)
                                   VALUE "EMPLEADOS DE LA EMPRESA".
-           05 FILLER              PIC X(37)   VALUE SPACES.
-           05 FILLER              PIC X(09)   VALUE "PAGINA: 1".
+           05 FILLER              PIC X(35)   VALUE SPACES.
+           05 FILLER              PIC X(08)   VALUE "PAGINA: ".
+           05 WS-TIT-PAGINA        PIC ZZ9.
            05 FILLER              PIC X(01)   VALUE SPACES.
 
+       01  WS-FECHA-SISTEMA.
+           05 WS-FEC-ANIO          PIC 9(02).
+           05 WS-FEC-MES           PIC 9(02).
+           05 WS-FEC-DIA           PIC 9(02).
+
+       01  WS-PAGINA               PIC 9(03)   VALUE ZEROS.
+
+       01  WS-OPCION-ORDEN         PIC X(01).
+       01  WS-OPCION-CSV           PIC X(01).
+       01  WS-OPCION-STATUS        PIC X(01).
+       01  WS-OPCION-FILTRO        PIC X(01).
+       01  WS-FILTRO-DEPARTAMENTO  PIC 9(03).
+       01  WS-FILTRO-PUESTO        PIC 9(02).
+
+       01  WS-CSV-SALARIO          PIC ZZZZZZ9.99.
+
        01  WS-MARGEN.
            05 FILLER              PIC X(01)   VALUE SPACES.
            05 FILLER              PIC X(01)   VALUE "*".
@@ -78,7 +140,7 @@
            05 FILLER              PIC X(12)   VALUE "FECHA DE NAC".
            05 FILLER              PIC X(03)   VALUE SPACES.
            05 FILLER              PIC X(05)   VALUE "DEPTO".
-           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 FILLER              PIC X(07)   VALUE SPACES.
            05 FILLER              PIC X(06)   VALUE "PUESTO".
            05 FILLER              PIC X(03)   VALUE SPACES.
            05 FILLER              PIC X(07)   VALUE "SALARIO".
@@ -99,31 +161,212 @@
            05 WS-DET-MES          PIC X(02).
            05 FILLER              PIC X(01)   VALUE "/".
            05 WS-DET-ANIO         PIC X(04).
-           05 FILLER              PIC X(04)   VALUE SPACES.
-           05 WS-DET-DPTO         PIC ZZ9.
-           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 WS-DET-DPTO         PIC X(20).
+           05 FILLER              PIC X(01)   VALUE SPACES.
            05 WS-DET-PUESTO       PIC Z9.
-           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE SPACES.
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
 
-       05 SW-FIN              PIC X(03)    VALUE SPACES.
+       01  WS-PIE.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(20)
+                              VALUE "TOTAL DE EMPLEADOS: ".
+           05 WS-PIE-CONT          PIC ZZZZ9.
+           05 FILLER              PIC X(10)   VALUE SPACES.
+           05 FILLER              PIC X(18)
+                              VALUE "TOTAL DE SUELDOS: ".
+           05 WS-PIE-SALARIO       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-CONT-IMPRESOS       PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-SALARIO       PIC 9(09)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * ROL POR DEPARTAMENTO: CUANDO EL LISTADO SE PIDE ORDENADO POR
+      * DEPARTAMENTO (WS-OPCION-ORDEN = "D"), SE PUEDE PEDIR ADEMAS QUE
+      * CADA DEPARTAMENTO ARRANQUE EN UNA PAGINA NUEVA CON SU PROPIO
+      * CONTEO DE PLANTILLA AL CIERRE.
+      *----------------------------------------------------------------
+       01  WS-OPCION-DEPTO-PAGINA  PIC X(01)   VALUE "N".
+       01  WS-DEPTO-ANTERIOR       PIC 9(03)   VALUE ZEROS.
+       01  WS-PRIMER-DEPTO         PIC X(01)   VALUE "S".
+       01  WS-CONT-DEPTO           PIC 9(05)   VALUE ZEROS.
+
+       01  WS-PIE-DEPTO.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(30)
+                              VALUE "EMPLEADOS EN EL DEPARTAMENTO: ".
+           05 WS-PIE-DEPTO-CONT    PIC ZZZZ9.
+
+       01  SW-FIN              PIC X(03)    VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-STATUS              PIC X(01).
+           88 OPERACION-EXITOSA          VALUE "0".
+           88 OPERACION-FALLIDA          VALUE "1".
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-STATUS.
        010-INICIO.
-           PERFORM 020-ABRE-ARCHIVOS    THRU 020-FIN
-           PERFORM 030-TITULOS          THRU 030-FIN
-           PERFORM 040-LEE              THRU 040-FIN
-           PERFORM 040-PROCESO          THRU 040-FIN
-                   UNTIL SW-FIN EQUAL "FIN"
-           PERFORM 050-CERRAR-ARCHIVOS  THRU 050-FIN
+           MOVE "0" TO LK-STATUS
+           PERFORM 015-OBTIENE-RUTA-DATOS  THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-REPORTE THRU 016-FIN
+           PERFORM 017-OBTIENE-FECHA-SISTEMA THRU 017-FIN
+           PERFORM 018-OBTIENE-RUTA-DEPARTAMENTOS THRU 018-FIN
+           PERFORM 019-OBTIENE-RUTA-CSV    THRU 019-FIN
+           PERFORM 012-SOLICITA-ORDEN      THRU 012-FIN
+           PERFORM 013-SOLICITA-CSV        THRU 013-FIN
+           PERFORM 014-SOLICITA-STATUS     THRU 014-FIN
+           PERFORM 021-SOLICITA-FILTRO     THRU 021-FIN
+           PERFORM 022-SOLICITA-CORTE-DEPTO THRU 022-FIN
+           PERFORM 020-ABRE-ARCHIVOS       THRU 020-FIN
+           IF OPERACION-FALLIDA
+              GOBACK
+           END-IF
+           PERFORM 030-TITULOS             THRU 030-FIN
+           PERFORM 025-ORDENA-EMPLEADOS    THRU 025-FIN
+           PERFORM 062-IMPRIME-CONT-DEPTO  THRU 062-FIN
+           PERFORM 060-IMPRIME-TOTAL       THRU 060-FIN
+           PERFORM 050-CERRAR-ARCHIVOS     THRU 050-FIN
            GOBACK.
 
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * PREGUNTA EL CRITERIO DE ORDEN DEL LISTADO ANTES DE ABRIR LOS
+      * ARCHIVOS, PARA PODER PASARLE LA CLAVE ELEGIDA AL SORT.
+      *----------------------------------------------------------------
+       012-SOLICITA-ORDEN.
+           DISPLAY "ORDEN DEL LISTADO:"
+           DISPLAY " "
+           DISPLAY "D: POR DEPARTAMENTO"
+           DISPLAY "N: POR APELLIDO PATERNO"
+           DISPLAY "S: POR SUELDO (DE MAYOR A MENOR)"
+           DISPLAY "OTRA TECLA: POR CLAVE DE EMPLEADO"
+           DISPLAY " "
+           ACCEPT WS-OPCION-ORDEN.
+       012-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PREGUNTA SI ADEMAS DEL REPORTE PARA IMPRESORA SE DEBE GENERAR
+      * REPORTE-EMPLEADOS.CSV PARA IMPORTARSE EN EXCEL.
+      *----------------------------------------------------------------
+       013-SOLICITA-CSV.
+           DISPLAY "GENERAR TAMBIEN ARCHIVO CSV? (Y/N): "
+           ACCEPT WS-OPCION-CSV.
+       013-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PREGUNTA SI EL LISTADO INCLUYE SOLO EMPLEADOS ACTIVOS O
+      * TAMBIEN A LOS DADOS DE BAJA/EN PERMISO (VER WS-STATUS-EMP).
+      *----------------------------------------------------------------
+       014-SOLICITA-STATUS.
+           DISPLAY "INCLUIR EMPLEADOS INACTIVOS/EN PERMISO? (Y/N): "
+           ACCEPT WS-OPCION-STATUS.
+       014-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PREGUNTA SI EL LISTADO SE LIMITA A UN SOLO DEPARTAMENTO O
+      * PUESTO, PARA CUANDO SOLO PIDEN LA GENTE DE UN AREA EN LUGAR
+      * DE TODA LA NOMINA.
+      *----------------------------------------------------------------
+       021-SOLICITA-FILTRO.
+           DISPLAY "FILTRAR EL LISTADO? (D: POR DEPARTAMENTO, "
+                   "P: POR PUESTO, N: SIN FILTRO): "
+           ACCEPT WS-OPCION-FILTRO
+           EVALUATE WS-OPCION-FILTRO
+           WHEN "D"
+              DISPLAY "CLAVE DE DEPARTAMENTO: "
+              ACCEPT WS-FILTRO-DEPARTAMENTO
+           WHEN "P"
+              DISPLAY "CLAVE DE PUESTO: "
+              ACCEPT WS-FILTRO-PUESTO
+           WHEN OTHER
+              CONTINUE
+           END-EVALUATE.
+       021-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SOLO TIENE SENTIDO PEDIR PAGINA NUEVA POR DEPARTAMENTO CUANDO
+      * EL LISTADO YA VA ORDENADO POR DEPARTAMENTO (OPCION "D" EN
+      * 012-SOLICITA-ORDEN); DE LO CONTRARIO SE DEJA COMO ESTABA.
+      *----------------------------------------------------------------
+       022-SOLICITA-CORTE-DEPTO.
+           IF WS-OPCION-ORDEN EQUAL "D"
+              DISPLAY "PAGINA NUEVA POR CADA DEPARTAMENTO? (Y/N): "
+              ACCEPT WS-OPCION-DEPTO-PAGINA
+           END-IF.
+       022-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * REPORTE-EMPLEADOS.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS             DELIMITED BY SPACE
+                  "\REPORTE-EMPLEADOS.TXT" DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       016-FIN. EXIT.
+
+           COPY DEPTRUTAP.
+
+      *----------------------------------------------------------------
+      * REPORTE-EMPLEADOS.CSV VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       019-OBTIENE-RUTA-CSV.
+           STRING WS-DIR-DATOS             DELIMITED BY SPACE
+                  "\REPORTE-EMPLEADOS.CSV" DELIMITED BY SIZE
+                  INTO WS-RUTA-CSV
+           END-STRING.
+       019-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * FECHA DE CORRIDA PARA EL ENCABEZADO DEL REPORTE.
+      *----------------------------------------------------------------
+       017-OBTIENE-FECHA-SISTEMA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE
+           STRING WS-FEC-DIA  DELIMITED BY SIZE
+                  "/"         DELIMITED BY SIZE
+                  WS-FEC-MES  DELIMITED BY SIZE
+                  "/20"       DELIMITED BY SIZE
+                  WS-FEC-ANIO DELIMITED BY SIZE
+                  INTO WS-TIT-FECHA
+           END-STRING.
+       017-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * EMPLEADOS SE ABRE Y SE CIERRA AQUI SOLO PARA COMPROBAR QUE
+      * BD-EMPLEADOS.TXT EXISTE ANTES DE MANDAR EL REPORTE A IMPRESION;
+      * EL SORT LA VUELVE A ABRIR/CERRAR POR SU CUENTA COMO ARCHIVO DE
+      * ENTRADA (USING) EN 025, ASI QUE NO SE PUEDE DEJAR ABIERTA AQUI.
+      *----------------------------------------------------------------
        020-ABRE-ARCHIVOS.
            OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE.
+           IF NOT FS-EMPLEADOS-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS."
+              MOVE "1" TO LK-STATUS
+           ELSE
+              CLOSE EMPLEADOS
+           END-IF
+           OPEN INPUT  DEPARTAMENTOS
+                OUTPUT REPORTE
+           IF NOT FS-DEPARTAMENTOS-OK OR NOT FS-REPORTE-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS."
+              MOVE "1" TO LK-STATUS
+           END-IF
+           IF WS-OPCION-CSV EQUAL "Y"
+              OPEN OUTPUT REPORTE-CSV
+              IF NOT FS-CSV-OK
+                 DISPLAY "NO SE PUDO ABRIR EL ARCHIVO CSV."
+                 MOVE "1" TO LK-STATUS
+              END-IF
+           END-IF.
        020-FIN. EXIT.
 
        030-TITULOS.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-TIT-PAGINA
            WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
            WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
@@ -131,25 +374,172 @@
            WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1.
        030-FIN. EXIT.
 
-       040-PROCESO.
-           MOVE WS-ID-EMP        TO WS-DET-ID
-           MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
-           MOVE WS-APE-PAT-EMP   TO WS-DET-AP-PAT
-           MOVE WS-APE-MAT-EMP   TO WS-DET-AP-MAT
-           MOVE WS-DIA-NAC       TO WS-DET-DIA
-           MOVE WS-MES-NAC       TO WS-DET-MES
-           MOVE WS-ANIO-NAC      TO WS-DET-ANIO
-           MOVE WS-DEPARTAMENTO  TO WS-DET-DPTO
-           MOVE WS-PUESTO        TO WS-DET-PUESTO
-           MOVE WS-SALARIO       TO WS-DET-SALARIO
-           WRITE REG-REPORTE     FROM WS-DETALLE-EMP AFTER ADVANCING 1.
+      *----------------------------------------------------------------
+      * ORDENA BD-EMPLEADOS.TXT SEGUN LA OPCION CAPTURADA EN 012 Y
+      * VA ESCRIBIENDO EL DETALLE DEL REPORTE CONFORME SALEN LOS
+      * REGISTROS YA ORDENADOS (OUTPUT PROCEDURE 040-PROCESA-ORDEN).
+      *----------------------------------------------------------------
+       025-ORDENA-EMPLEADOS.
+           EVALUATE WS-OPCION-ORDEN
+           WHEN "D"
+              SORT ARCHIVO-ORDEN
+                   ON ASCENDING KEY SRT-DEPARTAMENTO
+                   USING EMPLEADOS
+                   OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN
+           WHEN "N"
+              SORT ARCHIVO-ORDEN
+                   ON ASCENDING KEY SRT-APE-PAT-EMP
+                   USING EMPLEADOS
+                   OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN
+           WHEN "S"
+              SORT ARCHIVO-ORDEN
+                   ON DESCENDING KEY SRT-SALARIO
+                   USING EMPLEADOS
+                   OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN
+           WHEN OTHER
+              SORT ARCHIVO-ORDEN
+                   ON ASCENDING KEY SRT-ID-EMP
+                   USING EMPLEADOS
+                   OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN
+           END-EVALUATE.
+       025-FIN. EXIT.
+
+       040-PROCESA-ORDEN.
+           PERFORM 040-LEE THRU 040-LEE-FIN
+           PERFORM 040-PROCESO THRU 040-PROCESO-FIN
+                   UNTIL SW-FIN EQUAL "FIN".
+       040-PROC-FIN. EXIT.
 
        040-LEE.
-           READ EMPLEADOS INTO WS-DATOS-EMPLEADO AT END
-                MOVE "FIN" TO SW-FIN.
-       040-FIN. EXIT.
+           RETURN ARCHIVO-ORDEN INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-RETURN.
+       040-LEE-FIN. EXIT.
+
+       040-PROCESO.
+           IF (EMP-ACTIVO OR WS-OPCION-STATUS EQUAL "Y") AND
+              (WS-OPCION-FILTRO NOT EQUAL "D" OR
+               WS-DEPARTAMENTO EQUAL WS-FILTRO-DEPARTAMENTO) AND
+              (WS-OPCION-FILTRO NOT EQUAL "P" OR
+               WS-PUESTO EQUAL WS-FILTRO-PUESTO)
+              IF WS-OPCION-DEPTO-PAGINA EQUAL "Y"
+                 IF WS-PRIMER-DEPTO EQUAL "S"
+                    MOVE WS-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+                    MOVE "N" TO WS-PRIMER-DEPTO
+                 END-IF
+                 IF WS-DEPARTAMENTO NOT EQUAL WS-DEPTO-ANTERIOR
+                    PERFORM 062-IMPRIME-CONT-DEPTO THRU 062-FIN
+                    MOVE WS-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+                    PERFORM 030-TITULOS THRU 030-FIN
+                 END-IF
+                 ADD 1 TO WS-CONT-DEPTO
+              END-IF
+              MOVE WS-ID-EMP        TO WS-DET-ID
+              MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
+              MOVE WS-APE-PAT-EMP   TO WS-DET-AP-PAT
+              MOVE WS-APE-MAT-EMP   TO WS-DET-AP-MAT
+              MOVE WS-DIA-NAC       TO WS-DET-DIA
+              MOVE WS-MES-NAC       TO WS-DET-MES
+              MOVE WS-ANIO-NAC      TO WS-DET-ANIO
+              PERFORM 045-BUSCA-DEPARTAMENTO THRU 045-FIN
+              MOVE WS-PUESTO        TO WS-DET-PUESTO
+              MOVE WS-SALARIO       TO WS-DET-SALARIO
+              WRITE REG-REPORTE     FROM WS-DETALLE-EMP
+                    AFTER ADVANCING 1
+                    AT END-OF-PAGE
+                       PERFORM 030-TITULOS THRU 030-FIN
+              END-WRITE
+              ADD 1 TO WS-CONT-IMPRESOS
+              ADD WS-SALARIO TO WS-TOTAL-SALARIO
+              IF WS-OPCION-CSV EQUAL "Y"
+                 PERFORM 048-ESCRIBE-CSV THRU 048-FIN
+              END-IF
+           END-IF
+           PERFORM 040-LEE THRU 040-LEE-FIN.
+       040-PROCESO-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SUSTITUYE LA CLAVE NUMERICA DE DEPARTAMENTO POR SU NOMBRE.
+      *----------------------------------------------------------------
+       045-BUSCA-DEPARTAMENTO.
+           MOVE WS-DEPARTAMENTO TO REG-DEPTO-COD
+           READ DEPARTAMENTOS
+                INVALID KEY
+                   MOVE "NO EXIST" TO WS-DET-DPTO
+                NOT INVALID KEY
+                   MOVE REG-DEPTO-NOMBRE TO WS-DET-DPTO
+           END-READ.
+       045-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * ESCRIBE EL RENGLON DEL EMPLEADO ACTUAL EN REPORTE-EMPLEADOS.CSV,
+      * REUTILIZANDO LOS MISMOS CAMPOS YA ARMADOS PARA EL DETALLE DEL
+      * REPORTE DE IMPRESORA.
+      *----------------------------------------------------------------
+       048-ESCRIBE-CSV.
+           MOVE WS-SALARIO TO WS-CSV-SALARIO
+           STRING WS-ID-EMP      DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  WS-NOMBRE-EMP  DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  WS-APE-PAT-EMP DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  WS-APE-MAT-EMP DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-DET-DIA     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-DET-MES     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-DET-ANIO    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  WS-DET-DPTO    DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-PUESTO      DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-CSV-SALARIO DELIMITED BY SIZE
+                  INTO REG-REPORTE-CSV
+           END-STRING
+           WRITE REG-REPORTE-CSV.
+       048-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * CIERRA EL CONTEO DE PLANTILLA DEL DEPARTAMENTO QUE SE ACABA DE
+      * TERMINAR DE IMPRIMIR. NO HACE NADA SI NUNCA SE ACUMULO NINGUN
+      * EMPLEADO (OPCION DE CORTE POR DEPARTAMENTO EN "N").
+      *----------------------------------------------------------------
+       062-IMPRIME-CONT-DEPTO.
+           IF WS-CONT-DEPTO NOT EQUAL ZEROS
+              MOVE WS-CONT-DEPTO TO WS-PIE-DEPTO-CONT
+              WRITE REG-REPORTE FROM WS-PIE-DEPTO AFTER ADVANCING 1
+           END-IF
+           MOVE ZEROS TO WS-CONT-DEPTO.
+       062-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PIE DE PAGINA CON EL TOTAL DE EMPLEADOS IMPRESOS Y LA SUMA DE
+      * WS-DET-SALARIO, PARA CUADRAR HEADCOUNT Y NOMINA SIN SUMAR A
+      * MANO LOS RENGLONES DEL DETALLE.
+      *----------------------------------------------------------------
+       060-IMPRIME-TOTAL.
+           MOVE WS-CONT-IMPRESOS  TO WS-PIE-CONT
+           MOVE WS-TOTAL-SALARIO  TO WS-PIE-SALARIO
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-PIE    AFTER ADVANCING 1.
+       060-FIN. EXIT.
 
        050-CERRAR-ARCHIVOS.
-           CLOSE EMPLEADOS
-                 REPORTE.
+           CLOSE DEPARTAMENTOS
+                 REPORTE
+           IF WS-OPCION-CSV EQUAL "Y"
+              CLOSE REPORTE-CSV
+           END-IF.
        050-FIN. EXIT.
