@@ -0,0 +1,312 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * RECONHR.cbl - CONCILIACION DE BD-EMPLEADOS.TXT (NOMINA) CONTRA
+      *               EL EXTRACTO DE PLANTILLA QUE ENVIA RECURSOS
+      *               HUMANOS. RECURSOS HUMANOS ES EL DUENO DEL DATO DE
+      *               PLANTILLA; ESTE PROGRAMA NO CORRIGE BD-EMPLEADOS
+      *               NI EL EXTRACTO, SOLO REPORTA LAS DIFERENCIAS PARA
+      *               QUE UN OPERADOR LAS INVESTIGUE ANTES DE QUE
+      *               AFECTEN UNA CORRIDA DE NOMINA.
+      *----------------------------------------------------------------
+      * EL EXTRACTO DE RH (BD-PLANTILLA-RH.TXT) SE ASUME ORDENADO
+      * ASCENDENTE POR WS-ID-EMP, UN RENGLON POR EMPLEADO, CON EL
+      * FORMATO "IDEMP,ESTATUS" (ESTATUS "A" = ACTIVO, "I" = INACTIVO),
+      * IGUAL DE SENCILLO QUE CARGA-EMPLEADOS.CSV EN CARGAEMP.CBL.
+      * BD-EMPLEADOS.TXT SE RECORRE EN SU ORDEN NATURAL DE CLAVE
+      * (ASCENDENTE), ASI QUE AMBOS ARCHIVOS SE COMPARAN RENGLON A
+      * RENGLON SIN NECESIDAD DE UNA TABLA EN MEMORIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                RECONHR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT PLANTILLA-RH
+           ASSIGN TO WS-RUTA-RH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RH.
+           SELECT REPORTE
+           ASSIGN TO WS-RUTA-REPORTE
+           FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       FD  PLANTILLA-RH
+           RECORD CONTAINS 20 CHARACTERS.
+       01  REG-PLANTILLA-RH       PIC X(20).
+
+       FD  REPORTE
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-RH              PIC X(80).
+       01  WS-FS-RH                PIC X(02)     VALUE "00".
+           88 FS-RH-OK                     VALUE "00".
+           88 FS-RH-EOF                    VALUE "10".
+
+       01  WS-RUTA-REPORTE         PIC X(80).
+       01  WS-FS-REPORTE           PIC X(02)     VALUE "00".
+           88 FS-REPORTE-OK                VALUE "00".
+
+       01  WS-ID-EMP-RH             PIC 9(04).
+       01  WS-STATUS-RH             PIC X(01).
+           88 RH-ACTIVO                    VALUE "A".
+           88 RH-INACTIVO                  VALUE "I".
+
+       01  SW-EMP-FIN               PIC X(01)    VALUE "N".
+           88 EMP-FIN                       VALUE "S".
+       01  SW-RH-FIN                PIC X(01)    VALUE "N".
+           88 RH-FIN                        VALUE "S".
+
+       01  WS-CONTADOR-SOLO-NOMINA  PIC 9(05)    VALUE ZEROS.
+       01  WS-CONTADOR-SOLO-RH      PIC 9(05)    VALUE ZEROS.
+       01  WS-CONTADOR-ESTATUS-DIF  PIC 9(05)    VALUE ZEROS.
+       01  WS-CONTADOR-COINCIDE     PIC 9(05)    VALUE ZEROS.
+
+       01  WS-MARGEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(01)   VALUE "*".
+           05 FILLER              PIC X(97)   VALUE ALL "-".
+           05 FILLER              PIC X(01)   VALUE "*".
+
+       01  WS-TITULO.
+           05 FILLER              PIC X(30)   VALUE SPACES.
+           05 FILLER              PIC X(40)
+                   VALUE "CONCILIACION NOMINA CONTRA PLANTILLA RH".
+           05 FILLER              PIC X(30)   VALUE SPACES.
+
+       01  WS-COLUMNAS.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE "ID".
+           05 FILLER              PIC X(06)   VALUE SPACES.
+           05 FILLER              PIC X(09)   VALUE "STAT NOM.".
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 FILLER              PIC X(08)   VALUE "STAT RH.".
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 FILLER              PIC X(12)   VALUE "DISCREPANCIA".
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 WS-DET-ID           PIC ZZZZ9.
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 WS-DET-STAT-NOM     PIC X(09).
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-DET-STAT-RH      PIC X(08).
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-DET-DISCREPANCIA PIC X(35).
+
+       01  WS-RESUMEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(37)
+                   VALUE "SOLO EN NOMINA (NO EN PLANTILLA RH): ".
+           05 WS-RES-SOLO-NOMINA  PIC ZZZZ9.
+
+       01  WS-RESUMEN2.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(37)
+                   VALUE "SOLO EN PLANTILLA RH (NO EN NOMINA): ".
+           05 WS-RES-SOLO-RH      PIC ZZZZ9.
+
+       01  WS-RESUMEN3.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(37)
+                   VALUE "ESTATUS DISTINTO ENTRE AMBOS:       ".
+           05 WS-RES-ESTATUS-DIF  PIC ZZZZ9.
+
+       01  WS-RESUMEN4.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(37)
+                   VALUE "COINCIDEN SIN DIFERENCIA:           ".
+           05 WS-RES-COINCIDE     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS   THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-RH      THRU 016-FIN
+           PERFORM 017-OBTIENE-RUTA-REPORTE THRU 017-FIN
+           PERFORM 020-ABRE-ARCHIVOS        THRU 020-FIN
+           PERFORM 030-TITULOS              THRU 030-FIN
+           PERFORM 040-LEE-EMPLEADOS        THRU 040-FIN
+           PERFORM 045-LEE-PLANTILLA-RH     THRU 045-FIN
+           PERFORM 050-CONCILIA             THRU 050-FIN
+                   UNTIL EMP-FIN AND RH-FIN
+           PERFORM 090-IMPRIME-RESUMEN      THRU 090-FIN
+           PERFORM 095-CIERRA-ARCHIVOS      THRU 095-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * BD-PLANTILLA-RH.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-RH.
+           STRING WS-DIR-DATOS            DELIMITED BY SPACE
+                  "\BD-PLANTILLA-RH.TXT"  DELIMITED BY SIZE
+                  INTO WS-RUTA-RH
+           END-STRING.
+       016-FIN. EXIT.
+
+       017-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS               DELIMITED BY SPACE
+                  "\REPORTE-CONCILIACION.TXT" DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       017-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN INPUT  PLANTILLA-RH
+           OPEN OUTPUT REPORTE
+           IF NOT FS-EMPLEADOS-OK OR NOT FS-RH-OK OR NOT FS-REPORTE-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS "
+                      "PARA LA CONCILIACION."
+              GOBACK
+           END-IF.
+       020-FIN. EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO
+           WRITE REG-REPORTE FROM WS-MARGEN
+           WRITE REG-REPORTE FROM WS-COLUMNAS
+           WRITE REG-REPORTE FROM WS-MARGEN.
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * BD-EMPLEADOS.TXT ES INDEXADO POR WS-ID-EMP; LEERLO SIN
+      * MOVER LA CLAVE DE BUSQUEDA REGRESA LOS REGISTROS EN SU ORDEN
+      * NATURAL ASCENDENTE, IGUAL QUE LO HACEN REPNOMINA/ARCHIVEMP.
+      *----------------------------------------------------------------
+       040-LEE-EMPLEADOS.
+           IF EMP-FIN
+              GO TO 040-FIN
+           END-IF
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   SET EMP-FIN TO TRUE
+           END-READ.
+       040-FIN. EXIT.
+
+       045-LEE-PLANTILLA-RH.
+           IF RH-FIN
+              GO TO 045-FIN
+           END-IF
+           READ PLANTILLA-RH INTO REG-PLANTILLA-RH
+                AT END
+                   SET RH-FIN TO TRUE
+           END-READ
+           IF NOT RH-FIN
+              PERFORM 046-PARTE-RENGLON-RH THRU 046-FIN
+           END-IF.
+       045-FIN. EXIT.
+
+       046-PARTE-RENGLON-RH.
+           UNSTRING REG-PLANTILLA-RH DELIMITED BY ","
+                    INTO WS-ID-EMP-RH WS-STATUS-RH
+           END-UNSTRING.
+       046-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * COMPARACION CLASICA POR CLAVES (BALANCED LINE): MIENTRAS
+      * QUEDEN RENGLONES DE CUALQUIERA DE LOS DOS ARCHIVOS, AVANZA EL
+      * LADO CON LA CLAVE MENOR (O AMBOS SI COINCIDEN) Y REPORTA LA
+      * DIFERENCIA CORRESPONDIENTE.
+      *----------------------------------------------------------------
+       050-CONCILIA.
+           EVALUATE TRUE
+              WHEN EMP-FIN AND RH-FIN
+                 CONTINUE
+              WHEN EMP-FIN
+                 PERFORM 060-REPORTA-SOLO-RH THRU 060-FIN
+                 PERFORM 045-LEE-PLANTILLA-RH THRU 045-FIN
+              WHEN RH-FIN
+                 PERFORM 065-REPORTA-SOLO-NOMINA THRU 065-FIN
+                 PERFORM 040-LEE-EMPLEADOS THRU 040-FIN
+              WHEN WS-ID-EMP LESS THAN WS-ID-EMP-RH
+                 PERFORM 065-REPORTA-SOLO-NOMINA THRU 065-FIN
+                 PERFORM 040-LEE-EMPLEADOS THRU 040-FIN
+              WHEN WS-ID-EMP-RH LESS THAN WS-ID-EMP
+                 PERFORM 060-REPORTA-SOLO-RH THRU 060-FIN
+                 PERFORM 045-LEE-PLANTILLA-RH THRU 045-FIN
+              WHEN OTHER
+                 PERFORM 070-COMPARA-ESTATUS THRU 070-FIN
+                 PERFORM 040-LEE-EMPLEADOS THRU 040-FIN
+                 PERFORM 045-LEE-PLANTILLA-RH THRU 045-FIN
+           END-EVALUATE.
+       050-FIN. EXIT.
+
+       060-REPORTA-SOLO-RH.
+           MOVE WS-ID-EMP-RH        TO WS-DET-ID
+           MOVE SPACES               TO WS-DET-STAT-NOM
+           MOVE WS-STATUS-RH         TO WS-DET-STAT-RH
+           MOVE "SOLO EN PLANTILLA RH, FALTA EN NOMINA"
+                                      TO WS-DET-DISCREPANCIA
+           WRITE REG-REPORTE FROM WS-DETALLE
+           ADD 1 TO WS-CONTADOR-SOLO-RH.
+       060-FIN. EXIT.
+
+       065-REPORTA-SOLO-NOMINA.
+           MOVE WS-ID-EMP            TO WS-DET-ID
+           MOVE WS-STATUS-EMP        TO WS-DET-STAT-NOM
+           MOVE SPACES               TO WS-DET-STAT-RH
+           MOVE "SOLO EN NOMINA, FALTA EN PLANTILLA RH"
+                                      TO WS-DET-DISCREPANCIA
+           WRITE REG-REPORTE FROM WS-DETALLE
+           ADD 1 TO WS-CONTADOR-SOLO-NOMINA.
+       065-FIN. EXIT.
+
+       070-COMPARA-ESTATUS.
+           MOVE WS-ID-EMP            TO WS-DET-ID
+           MOVE WS-STATUS-EMP        TO WS-DET-STAT-NOM
+           MOVE WS-STATUS-RH         TO WS-DET-STAT-RH
+           IF (EMP-ACTIVO AND RH-INACTIVO)
+              OR (EMP-INACTIVO AND RH-ACTIVO)
+              MOVE "ESTATUS NO COINCIDE ENTRE NOMINA Y RH"
+                                      TO WS-DET-DISCREPANCIA
+              WRITE REG-REPORTE FROM WS-DETALLE
+              ADD 1 TO WS-CONTADOR-ESTATUS-DIF
+           ELSE
+              ADD 1 TO WS-CONTADOR-COINCIDE
+           END-IF.
+       070-FIN. EXIT.
+
+       090-IMPRIME-RESUMEN.
+           MOVE WS-CONTADOR-SOLO-NOMINA TO WS-RES-SOLO-NOMINA
+           MOVE WS-CONTADOR-SOLO-RH     TO WS-RES-SOLO-RH
+           MOVE WS-CONTADOR-ESTATUS-DIF TO WS-RES-ESTATUS-DIF
+           MOVE WS-CONTADOR-COINCIDE    TO WS-RES-COINCIDE
+           WRITE REG-REPORTE FROM WS-MARGEN
+           WRITE REG-REPORTE FROM WS-RESUMEN
+           WRITE REG-REPORTE FROM WS-RESUMEN2
+           WRITE REG-REPORTE FROM WS-RESUMEN3
+           WRITE REG-REPORTE FROM WS-RESUMEN4
+           DISPLAY "CONCILIACION TERMINADA. VEA REPORTE-CONCILIACION"
+                   ".TXT PARA EL DETALLE."
+           DISPLAY "SOLO EN NOMINA: " WS-CONTADOR-SOLO-NOMINA
+                   "  SOLO EN RH: " WS-CONTADOR-SOLO-RH
+                   "  ESTATUS DISTINTO: " WS-CONTADOR-ESTATUS-DIF.
+       090-FIN. EXIT.
+
+       095-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 PLANTILLA-RH
+                 REPORTE.
+       095-FIN. EXIT.
