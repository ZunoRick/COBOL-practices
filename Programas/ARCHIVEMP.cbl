@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * ARCHIVEMP.cbl - ARCHIVO ANUAL DE BAJAS. RECORRE BD-EMPLEADOS.TXT
+      *                 Y, PARA CADA EMPLEADO EN EMP-INACTIVO CUYA
+      *                 WS-FECHA-BAJA TENGA MAS DE WS-ANIOS-CORTE ANIOS
+      *                 (VALOR CAPTURADO AL ARRANCAR), LO ESCRIBE A
+      *                 BD-EMPLEADOS-HISTORICO.TXT (ACUMULATIVO ENTRE
+      *                 CORRIDAS) Y LO EXCLUYE DE
+      *                 BD-EMPLEADOS-VIGENTE.TXT. AL RESTO DE LOS
+      *                 EMPLEADOS (ACTIVOS, EN PERMISO O DADOS DE BAJA
+      *                 HACE MENOS TIEMPO QUE EL CORTE) LOS DEJA IGUAL
+      *                 EN BD-EMPLEADOS-VIGENTE.TXT. NO TOCA
+      *                 BD-EMPLEADOS.TXT DIRECTAMENTE, IGUAL QUE
+      *                 REORDEMP.CBL: EL OPERADOR REVISA EL RESULTADO Y
+      *                 LO PONE EN PRODUCCION A MANO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                ARCHIVEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT EMPLEADOS-VIGENTE
+           ASSIGN TO WS-RUTA-EMP-VIGENTE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-VIGENTE-ID-EMP
+           FILE STATUS IS WS-FS-EMP-VIGENTE.
+           SELECT HISTORICO
+           ASSIGN TO WS-RUTA-HISTORICO
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+      *----------------------------------------------------------------
+      * MISMO LAYOUT FISICO QUE EMPFD.cpy, SOLO QUE CON OTRO NOMBRE DE
+      * ARCHIVO PARA PODER TENER ABIERTOS A LA VEZ EL VIEJO (ENTRADA)
+      * Y EL VIGENTE (SALIDA), IGUAL QUE EN REORDEMP.CBL.
+      *----------------------------------------------------------------
+       FD  EMPLEADOS-VIGENTE
+           RECORD CONTAINS 108 CHARACTERS.
+       01  REG-EMPLEADOS-VIGENTE.
+           05 REG-VIGENTE-ID-EMP     PIC 9(04).
+           05 REG-RESTO-EMP-VIGENTE  PIC X(104).
+
+      *----------------------------------------------------------------
+      * BD-EMPLEADOS-HISTORICO.TXT - RENGLON PLANO, UNA LINEA POR
+      * EMPLEADO ARCHIVADO, PARA PODER CONSULTARSE CON CUALQUIER
+      * EDITOR SIN NECESITAR EL PROGRAMA.
+      *----------------------------------------------------------------
+       FD  HISTORICO
+           RECORD CONTAINS 108 CHARACTERS.
+       01  REG-HISTORICO              PIC X(108).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-EMP-VIGENTE     PIC X(80).
+       01  WS-FS-EMP-VIGENTE       PIC X(02)     VALUE "00".
+           88 FS-EMP-VIGENTE-OK             VALUE "00".
+
+       01  WS-RUTA-HISTORICO       PIC X(80).
+
+       01  WS-ANIOS-CORTE          PIC 9(02).
+
+       01  WS-FECHA-SISTEMA        PIC 9(08).
+       01  WS-FECHA-CORTE          PIC 9(08).
+
+       01  SW-FIN                  PIC X(03)     VALUE SPACES.
+
+       01  WS-CONTADOR-VIGENTES    PIC 9(05)     VALUE ZEROS.
+       01  WS-CONTADOR-ARCHIVADOS  PIC 9(05)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS      THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-VIGENTE    THRU 016-FIN
+           PERFORM 017-OBTIENE-RUTA-HISTORICO  THRU 017-FIN
+           PERFORM 018-SOLICITA-CORTE          THRU 018-FIN
+           PERFORM 020-ABRE-ARCHIVOS           THRU 020-FIN
+           PERFORM 040-LEE                     THRU 040-FIN
+           PERFORM 050-PROCESA                 THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 090-CIERRA-ARCHIVOS         THRU 090-FIN
+           DISPLAY " "
+           DISPLAY "EMPLEADOS VIGENTES  : " WS-CONTADOR-VIGENTES
+           DISPLAY "EMPLEADOS ARCHIVADOS: " WS-CONTADOR-ARCHIVADOS
+           DISPLAY "ARCHIVO VIGENTE : " WS-RUTA-EMP-VIGENTE
+           DISPLAY "ARCHIVO HISTORICO: " WS-RUTA-HISTORICO
+           DISPLAY "REVISARLOS Y REEMPLAZAR BD-EMPLEADOS.TXT A MANO."
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * BD-EMPLEADOS-VIGENTE.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-VIGENTE.
+           STRING WS-DIR-DATOS                 DELIMITED BY SPACE
+                  "\BD-EMPLEADOS-VIGENTE.txt"  DELIMITED BY SIZE
+                  INTO WS-RUTA-EMP-VIGENTE
+           END-STRING.
+       016-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * BD-EMPLEADOS-HISTORICO.TXT TAMBIEN VIVE EN LA MISMA CARPETA,
+      * Y SE ABRE EXTEND MAS ADELANTE PARA ACUMULAR AÑO CON AÑO.
+      *----------------------------------------------------------------
+       017-OBTIENE-RUTA-HISTORICO.
+           STRING WS-DIR-DATOS                   DELIMITED BY SPACE
+                  "\BD-EMPLEADOS-HISTORICO.txt"  DELIMITED BY SIZE
+                  INTO WS-RUTA-HISTORICO
+           END-STRING.
+       017-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PIDE LA ANTIGUEDAD MINIMA COMO INACTIVO (EN ANIOS) PARA QUE UN
+      * EMPLEADO SE ARCHIVE EN ESTA CORRIDA, Y CALCULA LA FECHA DE
+      * CORTE RESTANDOLA A LA FECHA DEL SISTEMA.
+      *----------------------------------------------------------------
+       018-SOLICITA-CORTE.
+           DISPLAY "ANIOS DE ANTIGUEDAD COMO INACTIVO PARA ARCHIVAR: "
+           ACCEPT WS-ANIOS-CORTE
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           COMPUTE WS-FECHA-CORTE =
+                   WS-FECHA-SISTEMA - (WS-ANIOS-CORTE * 10000).
+       018-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN OUTPUT EMPLEADOS-VIGENTE
+           OPEN EXTEND HISTORICO.
+       020-FIN. EXIT.
+
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SOLO SE ARCHIVA AL EMPLEADO INACTIVO CUYA WS-FECHA-BAJA SEA
+      * ANTERIOR O IGUAL A LA FECHA DE CORTE. TODO LO DEMAS SIGUE EN
+      * EL ARCHIVO VIGENTE, TAL CUAL.
+      *----------------------------------------------------------------
+       050-PROCESA.
+           IF EMP-INACTIVO AND WS-FECHA-BAJA IS LESS THAN OR EQUAL
+                                                    WS-FECHA-CORTE
+              WRITE REG-HISTORICO FROM WS-DATOS-EMPLEADO
+              ADD 1 TO WS-CONTADOR-ARCHIVADOS
+           ELSE
+              WRITE REG-EMPLEADOS-VIGENTE FROM WS-DATOS-EMPLEADO
+              ADD 1 TO WS-CONTADOR-VIGENTES
+           END-IF
+           PERFORM 040-LEE THRU 040-FIN.
+       050-FIN. EXIT.
+
+       090-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 EMPLEADOS-VIGENTE
+                 HISTORICO.
+       090-FIN. EXIT.
