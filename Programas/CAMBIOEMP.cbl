@@ -0,0 +1,306 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICACIONES:
+      * - EMPLEADOS PASO DE SECUENCIAL A INDEXADO; LA BUSQUEDA YA NO
+      *   RECORRE TODO EL ARCHIVO, LOCALIZA DIRECTO POR WS-ID-EMP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                CAMBIOEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY PUESSEL.
+           COPY AUDSEL.
+           COPY CAMBSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+           COPY DEPTFD.
+           COPY PUESFD.
+           COPY AUDFD.
+           COPY CAMBFD.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY DEPTFS.
+           COPY DEPTRUTA.
+           COPY PUESFS.
+           COPY PUESRUTA.
+           COPY AUDFS.
+           COPY AUDRUTA.
+           COPY CAMBFS.
+           COPY CAMBRUTA.
+
+       01  WS-ID-BUSCA            PIC 9(04).
+       01  SW-ENCONTRO            PIC X(01)     VALUE "N".
+
+      *----------------------------------------------------------------
+      * VALORES ANTERIORES DE CADA CAMPO EDITABLE, CAPTURADOS ANTES DE
+      * PEDIR LOS NUEVOS, PARA PODER COMPARAR Y REGISTRAR EN
+      * BD-CAMBIOS.TXT SOLO LOS CAMPOS QUE REALMENTE CAMBIARON.
+      *----------------------------------------------------------------
+       01  WS-OLD-NOMBRE-EMP      PIC X(20).
+       01  WS-OLD-APE-PAT-EMP     PIC X(20).
+       01  WS-OLD-APE-MAT-EMP     PIC X(20).
+       01  WS-OLD-DEPARTAMENTO    PIC 9(03).
+       01  WS-OLD-PUESTO          PIC 9(02).
+       01  WS-OLD-SALARIO         PIC 9(07)V99.
+
+       01  WS-OLD-SALARIO-ED      PIC ZZZZZZ9.99.
+       01  WS-NEW-SALARIO-ED      PIC ZZZZZZ9.99.
+
+       LINKAGE SECTION.
+       01  LK-INDEX               PIC 9(04).
+       01  LK-OPERADOR-ID         PIC X(08).
+       01  LK-STATUS              PIC X(01).
+           88 OPERACION-EXITOSA          VALUE "0".
+           88 OPERACION-FALLIDA          VALUE "1".
+
+       PROCEDURE DIVISION USING LK-INDEX LK-OPERADOR-ID LK-STATUS.
+       010-INICIO.
+           MOVE LK-OPERADOR-ID TO WS-AUD-OPERADOR
+           MOVE "0" TO LK-STATUS
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 018-OBTIENE-RUTA-DEPARTAMENTOS THRU 018-FIN
+           PERFORM 019-OBTIENE-RUTA-PUESTOS THRU 019-FIN
+           PERFORM 021-OBTIENE-RUTA-AUDITORIA THRU 021-FIN
+           PERFORM 023-OBTIENE-RUTA-CAMBIOS THRU 023-FIN
+           PERFORM 020-ABRE-ARCHIVOS   THRU 020-FIN
+           IF OPERACION-FALLIDA
+              GOBACK
+           END-IF
+           PERFORM 030-SOLICITA-ID     THRU 030-FIN
+           PERFORM 040-BUSCA-EMPLEADO  THRU 040-FIN
+           IF SW-ENCONTRO EQUAL "S"
+              PERFORM 050-CAPTURA-CAMBIOS THRU 050-FIN
+              REWRITE REG-EMPLEADOS FROM WS-DATOS-EMPLEADO
+                 INVALID KEY
+                    DISPLAY "NO SE PUDO ACTUALIZAR AL EMPLEADO "
+                            WS-ID-BUSCA "."
+                    MOVE "1" TO LK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "EMPLEADO " WS-ID-BUSCA " ACTUALIZADO."
+                    MOVE "CAMBIO" TO WS-AUD-OPERACION
+                    PERFORM 060-REGISTRA-AUDITORIA THRU 060-FIN
+              END-REWRITE
+           ELSE
+              DISPLAY "NO SE ENCONTRO EL EMPLEADO " WS-ID-BUSCA "."
+           END-IF
+           PERFORM 070-CIERRA-ARCHIVOS THRU 070-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+           COPY DEPTRUTAP.
+           COPY PUESRUTAP.
+           COPY AUDRUTAP.
+           COPY AUDWRTP.
+           COPY CAMBRUTAP.
+           COPY CAMBWRTP.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O    EMPLEADOS
+           OPEN INPUT  DEPARTAMENTOS
+                       PUESTOS
+           OPEN EXTEND AUDITORIA
+           OPEN EXTEND CAMBIOS
+           IF NOT FS-EMPLEADOS-OK OR NOT FS-DEPARTAMENTOS-OK
+              OR NOT FS-PUESTOS-OK OR NOT FS-AUDITORIA-OK
+              OR NOT FS-CAMBIOS-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS."
+              MOVE "1" TO LK-STATUS
+           END-IF.
+       020-FIN. EXIT.
+
+       030-SOLICITA-ID.
+           DISPLAY "CLAVE DEL EMPLEADO A MODIFICAR: "
+           ACCEPT WS-ID-BUSCA.
+       030-FIN. EXIT.
+
+       040-BUSCA-EMPLEADO.
+           MOVE WS-ID-BUSCA TO REG-ID-EMP
+           READ EMPLEADOS INTO WS-DATOS-EMPLEADO
+                INVALID KEY
+                   MOVE "N" TO SW-ENCONTRO
+                NOT INVALID KEY
+                   MOVE "S" TO SW-ENCONTRO
+           END-READ.
+       040-FIN. EXIT.
+
+       050-CAPTURA-CAMBIOS.
+           MOVE WS-NOMBRE-EMP     TO WS-OLD-NOMBRE-EMP
+           MOVE WS-APE-PAT-EMP    TO WS-OLD-APE-PAT-EMP
+           MOVE WS-APE-MAT-EMP    TO WS-OLD-APE-MAT-EMP
+           MOVE WS-DEPARTAMENTO   TO WS-OLD-DEPARTAMENTO
+           MOVE WS-PUESTO         TO WS-OLD-PUESTO
+           MOVE WS-SALARIO        TO WS-OLD-SALARIO
+           DISPLAY "DATOS ACTUALES DEL EMPLEADO " WS-ID-EMP ":"
+           DISPLAY "NOMBRE          : " WS-NOMBRE-EMP
+           DISPLAY "APELLIDO PATERNO: " WS-APE-PAT-EMP
+           DISPLAY "APELLIDO MATERNO: " WS-APE-MAT-EMP
+           DISPLAY "DEPARTAMENTO    : " WS-DEPARTAMENTO
+           DISPLAY "PUESTO          : " WS-PUESTO
+           DISPLAY "SUELDO          : " WS-SALARIO
+           DISPLAY " "
+           DISPLAY "TECLEE LOS NUEVOS DATOS:"
+           PERFORM 051-CAPTURA-NOMBRES      THRU 051-FIN
+           PERFORM 052-CAPTURA-DEPARTAMENTO THRU 052-FIN
+           PERFORM 053-CAPTURA-PUESTO       THRU 053-FIN
+           PERFORM 054-CAPTURA-SALARIO      THRU 054-FIN
+           PERFORM 056-COMPARA-CAMBIOS      THRU 056-FIN.
+       050-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * NOMBRE Y APELLIDOS SON OBLIGATORIOS Y SE NORMALIZAN A
+      * MAYUSCULAS, IGUAL QUE EN ALTAEMP.CBL (036-NORMALIZA-NOMBRES),
+      * PARA QUE UN CAMBIO DE OTRO DATO NO PUEDA COLARSE UN NOMBRE EN
+      * BLANCO O EN MINUSCULAS SOBRE UN EMPLEADO YA DADO DE ALTA.
+      *----------------------------------------------------------------
+       051-CAPTURA-NOMBRES.
+           DISPLAY "NOMBRE: "
+           ACCEPT WS-NOMBRE-EMP
+           DISPLAY "APELLIDO PATERNO: "
+           ACCEPT WS-APE-PAT-EMP
+           DISPLAY "APELLIDO MATERNO: "
+           ACCEPT WS-APE-MAT-EMP
+           IF WS-NOMBRE-EMP EQUAL SPACES OR
+              WS-APE-PAT-EMP EQUAL SPACES OR
+              WS-APE-MAT-EMP EQUAL SPACES
+              DISPLAY "NOMBRE Y APELLIDOS SON OBLIGATORIOS."
+              DISPLAY " "
+              GO TO 051-CAPTURA-NOMBRES
+           END-IF
+           PERFORM 036-NORMALIZA-NOMBRES THRU 036-FIN.
+       051-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MISMA NORMALIZACION QUE 036-NORMALIZA-NOMBRES DE ALTAEMP.CBL.
+      *----------------------------------------------------------------
+       036-NORMALIZA-NOMBRES.
+           INSPECT WS-NOMBRE-EMP  CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-PAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-MAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       036-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDA LA CLAVE DE DEPARTAMENTO CONTRA BD-DEPARTAMENTOS.TXT
+      * ANTES DE ACEPTARLA COMO CAMBIO.
+      *----------------------------------------------------------------
+       052-CAPTURA-DEPARTAMENTO.
+           DISPLAY "CLAVE DE DEPARTAMENTO: "
+           ACCEPT WS-DEPARTAMENTO
+           MOVE WS-DEPARTAMENTO TO REG-DEPTO-COD
+           READ DEPARTAMENTOS
+                INVALID KEY
+                   DISPLAY "CLAVE DE DEPARTAMENTO INEXISTENTE."
+                   GO TO 052-CAPTURA-DEPARTAMENTO
+           END-READ.
+       052-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDA LA CLAVE DE PUESTO CONTRA BD-PUESTOS.TXT ANTES DE
+      * ACEPTARLA COMO CAMBIO.
+      *----------------------------------------------------------------
+       053-CAPTURA-PUESTO.
+           DISPLAY "PUESTO: "
+           ACCEPT WS-PUESTO
+           MOVE WS-PUESTO TO REG-PUESTO-COD
+           READ PUESTOS
+                INVALID KEY
+                   DISPLAY "CLAVE DE PUESTO INEXISTENTE."
+                   GO TO 053-CAPTURA-PUESTO
+           END-READ.
+       053-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDA QUE EL NUEVO SUELDO CAIGA DENTRO DE LA BANDA SALARIAL
+      * DEL PUESTO YA VALIDADO EN 053-CAPTURA-PUESTO.
+      *----------------------------------------------------------------
+       054-CAPTURA-SALARIO.
+           DISPLAY "SUELDO: "
+           ACCEPT WS-SALARIO
+           MOVE WS-PUESTO TO REG-PUESTO-COD
+           READ PUESTOS
+           IF WS-MONEDA EQUAL "MXN"
+              IF WS-SALARIO IS LESS THAN REG-PUESTO-SAL-MIN OR
+                 WS-SALARIO IS GREATER THAN REG-PUESTO-SAL-MAX
+                 DISPLAY "EL SUELDO NO ESTA DENTRO DEL RANGO DEL "
+                         "PUESTO."
+                 GO TO 054-CAPTURA-SALARIO
+              END-IF
+           END-IF.
+       054-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * COMPARA CADA CAMPO EDITABLE CONTRA SU VALOR ANTERIOR (WS-OLD-*,
+      * CAPTURADO AL PRINCIPIO DE 050-CAPTURA-CAMBIOS) Y REGISTRA EN
+      * BD-CAMBIOS.TXT UN RENGLON POR CADA CAMPO QUE REALMENTE CAMBIO,
+      * NO UNO SOLO POR TODA LA CORRIDA.
+      *----------------------------------------------------------------
+       056-COMPARA-CAMBIOS.
+           IF WS-NOMBRE-EMP NOT EQUAL WS-OLD-NOMBRE-EMP
+              MOVE "NOMBRE"           TO WS-CAM-CAMPO
+              MOVE WS-OLD-NOMBRE-EMP  TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-NOMBRE-EMP      TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF
+           IF WS-APE-PAT-EMP NOT EQUAL WS-OLD-APE-PAT-EMP
+              MOVE "APELLIDO PATERNO" TO WS-CAM-CAMPO
+              MOVE WS-OLD-APE-PAT-EMP TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-APE-PAT-EMP     TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF
+           IF WS-APE-MAT-EMP NOT EQUAL WS-OLD-APE-MAT-EMP
+              MOVE "APELLIDO MATERNO" TO WS-CAM-CAMPO
+              MOVE WS-OLD-APE-MAT-EMP TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-APE-MAT-EMP     TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF
+           IF WS-DEPARTAMENTO NOT EQUAL WS-OLD-DEPARTAMENTO
+              MOVE "DEPARTAMENTO"     TO WS-CAM-CAMPO
+              MOVE WS-OLD-DEPARTAMENTO TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-DEPARTAMENTO     TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF
+           IF WS-PUESTO NOT EQUAL WS-OLD-PUESTO
+              MOVE "PUESTO"           TO WS-CAM-CAMPO
+              MOVE WS-OLD-PUESTO      TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-PUESTO          TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF
+           IF WS-SALARIO NOT EQUAL WS-OLD-SALARIO
+              MOVE "SUELDO"           TO WS-CAM-CAMPO
+              MOVE WS-OLD-SALARIO     TO WS-OLD-SALARIO-ED
+              MOVE WS-SALARIO         TO WS-NEW-SALARIO-ED
+              MOVE WS-OLD-SALARIO-ED  TO WS-CAM-VALOR-ANTERIOR
+              MOVE WS-NEW-SALARIO-ED  TO WS-CAM-VALOR-NUEVO
+              PERFORM 065-REGISTRA-CAMBIO THRU 065-FIN
+           END-IF.
+       056-FIN. EXIT.
+
+       070-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 DEPARTAMENTOS
+                 PUESTOS
+                 AUDITORIA
+                 CAMBIOS.
+       070-FIN. EXIT.
