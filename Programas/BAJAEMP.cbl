@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICACIONES:
+      * - EMPLEADOS PASO DE SECUENCIAL A INDEXADO; LA BAJA YA NO
+      *   REESCRIBE TODO EL ARCHIVO, LOCALIZA Y BORRA POR WS-ID-EMP.
+      * - LA BAJA YA NO ELIMINA FISICAMENTE EL REGISTRO; SE MARCA
+      *   WS-STATUS-EMP COMO INACTIVO Y SE REESCRIBE, PARA CONSERVAR
+      *   EL HISTORICO DEL EMPLEADO (VER EMP-INACTIVO EN EMPDATO.cpy).
+      * - SE GRABA WS-FECHA-BAJA CON LA FECHA DEL SISTEMA AL MOMENTO
+      *   DE LA BAJA, PARA QUE ARCHIVEMP.CBL SEPA CUANTO TIEMPO LLEVA
+      *   INACTIVO EL EMPLEADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                BAJAEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY AUDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+           COPY AUDFD.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY AUDFS.
+           COPY AUDRUTA.
+
+       01  WS-ID-BUSCA            PIC 9(04).
+       01  SW-ENCONTRO            PIC X(01)     VALUE "N".
+       01  WS-FECHA-SISTEMA       PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-INDEX               PIC 9(04).
+       01  LK-OPERADOR-ID         PIC X(08).
+       01  LK-STATUS              PIC X(01).
+           88 OPERACION-EXITOSA          VALUE "0".
+           88 OPERACION-FALLIDA          VALUE "1".
+
+       PROCEDURE DIVISION USING LK-INDEX LK-OPERADOR-ID LK-STATUS.
+       010-INICIO.
+           MOVE LK-OPERADOR-ID TO WS-AUD-OPERADOR
+           MOVE "0" TO LK-STATUS
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 021-OBTIENE-RUTA-AUDITORIA THRU 021-FIN
+           PERFORM 020-ABRE-ARCHIVOS   THRU 020-FIN
+           IF OPERACION-FALLIDA
+              GOBACK
+           END-IF
+           PERFORM 030-SOLICITA-ID     THRU 030-FIN
+           PERFORM 040-BUSCA-EMPLEADO  THRU 040-FIN
+           IF SW-ENCONTRO EQUAL "S"
+              IF EMP-INACTIVO
+                 DISPLAY "EL EMPLEADO " WS-ID-BUSCA
+                         " YA ESTABA DADO DE BAJA."
+              ELSE
+                 MOVE "I" TO WS-STATUS-EMP
+                 ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+                 MOVE WS-FECHA-SISTEMA TO WS-FECHA-BAJA
+                 REWRITE REG-EMPLEADOS FROM WS-DATOS-EMPLEADO
+                    INVALID KEY
+                       DISPLAY "NO SE PUDO DAR DE BAJA AL EMPLEADO "
+                               WS-ID-BUSCA "."
+                    NOT INVALID KEY
+                       DISPLAY "EMPLEADO " WS-ID-BUSCA " DADO DE BAJA."
+                       MOVE "BAJA" TO WS-AUD-OPERACION
+                       PERFORM 060-REGISTRA-AUDITORIA THRU 060-FIN
+                 END-REWRITE
+              END-IF
+           ELSE
+              DISPLAY "NO SE ENCONTRO EL EMPLEADO " WS-ID-BUSCA "."
+           END-IF
+           PERFORM 050-CIERRA-ARCHIVOS THRU 050-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+           COPY AUDRUTAP.
+           COPY AUDWRTP.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O    EMPLEADOS
+           OPEN EXTEND AUDITORIA
+           IF NOT FS-EMPLEADOS-OK OR NOT FS-AUDITORIA-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS."
+              MOVE "1" TO LK-STATUS
+           END-IF.
+       020-FIN. EXIT.
+
+       030-SOLICITA-ID.
+           DISPLAY "CLAVE DEL EMPLEADO A DAR DE BAJA: "
+           ACCEPT WS-ID-BUSCA.
+       030-FIN. EXIT.
+
+       040-BUSCA-EMPLEADO.
+           MOVE WS-ID-BUSCA TO REG-ID-EMP
+           READ EMPLEADOS INTO WS-DATOS-EMPLEADO
+                INVALID KEY
+                   MOVE "N" TO SW-ENCONTRO
+                NOT INVALID KEY
+                   MOVE "S" TO SW-ENCONTRO
+           END-READ.
+       040-FIN. EXIT.
+
+       050-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 AUDITORIA.
+       050-FIN. EXIT.
