@@ -14,49 +14,174 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS
-           ASSIGN TO "C:\COBOL\Archivos\BD-EMPLEADOS.txt".
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY PUESSEL.
+           COPY AUDSEL.
+           COPY CIERRESEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  EMPLEADOS
-           RECORD CONTAINS 86 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-EMPLEADOS          PIC X(86).
+           COPY EMPFD.
+           COPY DEPTFD.
+           COPY PUESFD.
+           COPY AUDFD.
+           COPY CIERREFD.
 
        WORKING-STORAGE SECTION.
-       01  WS-DATOS-EMPLEADO.
-           05 WS-ID-EMP           PIC 9(04).
-           05 WS-NOMBRE-EMP       PIC X(20).
-           05 WS-APE-PAT-EMP      PIC X(20).
-           05 WS-APE-MAT-EMP      PIC X(20).
-           05 WS-DIA-NAC          PIC 9(02).
-           05 WS-MES-NAC          PIC 9(02).
-           05 WS-ANIO-NAC         PIC 9(04).
-           05 WS-DEPARTAMENTO     PIC 9(03).
-           05 WS-PUESTO           PIC 9(02).
-           05 WS-SALARIO          PIC 9(09).
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY DEPTFS.
+           COPY DEPTRUTA.
+           COPY PUESFS.
+           COPY PUESRUTA.
+           COPY AUDFS.
+           COPY AUDRUTA.
+           COPY CIERREFS.
+           COPY CIERRERUTA.
 
        01  SW-FIN                 PIC X(01)     VALUE SPACES.
+       01  SW-CONFIRMA            PIC X(01)     VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * VENTANA DE CIERRE DE NOMINA: FIN DE SEMANA (WS-DIA-SEMANA 6 O
+      * 7 CON ACCEPT FROM DAY-OF-WEEK, IGUAL QUE PROGACDI) MAS
+      * CUALQUIER FECHA EXTRA QUE VENGA EN BD-FECHAS-CIERRE.TXT.
+      *----------------------------------------------------------------
+       01  WS-DIA-SEMANA          PIC 9(01).
+           88 DIA-CIERRE-SEMANA          VALUES 6 7.
+
+       01  SW-CIERRE              PIC X(01)     VALUE "N".
+           88 VENTANA-CERRADA            VALUE "S".
+
+       01  WS-FECHA-SISTEMA.
+           05 WS-SIS-ANIO         PIC 9(04).
+           05 WS-SIS-MES          PIC 9(02).
+           05 WS-SIS-DIA          PIC 9(02).
+
+       01  WS-ANIO-MIN-NAC        PIC 9(04).
+       01  WS-ANIO-MAX-NAC        PIC 9(04).
 
        LINKAGE SECTION.
        01  LK-INDEX               PIC 9(04).
+       01  LK-OPERADOR-ID         PIC X(08).
+       01  LK-STATUS              PIC X(01).
+           88 OPERACION-EXITOSA          VALUE "0".
+           88 OPERACION-FALLIDA          VALUE "1".
 
-       PROCEDURE DIVISION USING LK-INDEX.
+       PROCEDURE DIVISION USING LK-INDEX LK-OPERADOR-ID LK-STATUS.
        010-INICIO.
+           MOVE LK-OPERADOR-ID TO WS-AUD-OPERADOR
+           MOVE "0" TO LK-STATUS
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 018-OBTIENE-RUTA-DEPARTAMENTOS THRU 018-FIN
+           PERFORM 019-OBTIENE-RUTA-PUESTOS THRU 019-FIN
+           PERFORM 021-OBTIENE-RUTA-AUDITORIA THRU 021-FIN
+           PERFORM 024-OBTIENE-RUTA-CIERRE THRU 024-FIN
+           PERFORM 022-CALCULA-RANGO-ANIOS THRU 022-FIN
+           PERFORM 012-VALIDA-VENTANA-CIERRE THRU 012-FIN
+           IF VENTANA-CERRADA
+              DISPLAY "CIERRE DE NOMINA EN CURSO: NO SE PERMITEN "
+                      "ALTAS DE EMPLEADOS EN ESTA VENTANA."
+              GOBACK
+           END-IF
            PERFORM 020-ABRE-ARCHIVOS THRU 020-FIN
-           PERFORM 030-LEE-DATOS THRU 050-FIN
+           IF OPERACION-FALLIDA
+              GOBACK
+           END-IF
+           PERFORM 030-LEE-DATOS THRU 030-FIN
                    UNTIL SW-FIN EQUAL "N"
            PERFORM 040-CIERRA-ARCHIVOS THRU 040-FIN.
            GOBACK.
 
+           COPY EMPRUTAP.
+           COPY DEPTRUTAP.
+           COPY PUESRUTAP.
+           COPY AUDRUTAP.
+           COPY CIERRERUTAP.
+
+      *----------------------------------------------------------------
+      * CIERRA LA VENTANA DE ALTAS EN FIN DE SEMANA (SABADO/DOMINGO) Y,
+      * SI NO CAE EN FIN DE SEMANA, TODAVIA REVISA BD-FECHAS-CIERRE.TXT
+      * POR SI LA FECHA DE HOY ESTA EN LA LISTA (CIERRES ENTRE SEMANA).
+      *----------------------------------------------------------------
+       012-VALIDA-VENTANA-CIERRE.
+           ACCEPT WS-DIA-SEMANA FROM DAY-OF-WEEK
+           IF DIA-CIERRE-SEMANA
+              MOVE "S" TO SW-CIERRE
+           ELSE
+              PERFORM 013-VALIDA-FECHA-CIERRE THRU 013-FIN
+           END-IF.
+       012-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * BD-FECHAS-CIERRE.TXT ES OPCIONAL: SI NO EXISTE, SOLO SE APLICA
+      * LA REGLA DE FIN DE SEMANA.
+      *----------------------------------------------------------------
+       013-VALIDA-FECHA-CIERRE.
+           OPEN INPUT FECHAS-CIERRE
+           IF FS-CIERRE-OK
+              PERFORM 016-LEE-CIERRE    THRU 016-FIN
+              PERFORM 017-COMPARA-CIERRE THRU 017-FIN
+                      UNTIL FS-CIERRE-EOF OR VENTANA-CERRADA
+              CLOSE FECHAS-CIERRE
+           END-IF.
+       013-FIN. EXIT.
+
+       016-LEE-CIERRE.
+           READ FECHAS-CIERRE
+                AT END
+                   MOVE "10" TO WS-FS-CIERRE
+           END-READ.
+       016-FIN. EXIT.
+
+       017-COMPARA-CIERRE.
+           IF REG-FECHA-CIERRE EQUAL WS-FECHA-SISTEMA
+              MOVE "S" TO SW-CIERRE
+           ELSE
+              PERFORM 016-LEE-CIERRE THRU 016-FIN
+           END-IF.
+       017-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * CALCULA EL RANGO DE ANIOS DE NACIMIENTO ACEPTABLE (EMPLEADO
+      * ENTRE 18 Y 60 ANIOS DE EDAD) A PARTIR DE LA FECHA DEL SISTEMA,
+      * EN LUGAR DE UN RANGO FIJO QUE SE VUELVE OBSOLETO CON EL TIEMPO.
+      *----------------------------------------------------------------
+       022-CALCULA-RANGO-ANIOS.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           COMPUTE WS-ANIO-MAX-NAC = WS-SIS-ANIO - 18
+           COMPUTE WS-ANIO-MIN-NAC = WS-SIS-ANIO - 60.
+       022-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SE ABRE I-O (NO OUTPUT) PARA QUE UNA SEGUNDA CORRIDA DE
+      * ALTAEMP NO TRUNQUE A BD-EMPLEADOS.TXT Y BORRE LO CAPTURADO
+      * ANTES. SI EL ARCHIVO TODAVIA NO EXISTE (PRIMERA CORRIDA EN UN
+      * AMBIENTE NUEVO) SE CREA VACIO Y SE REABRE EN I-O.
+      *----------------------------------------------------------------
        020-ABRE-ARCHIVOS.
-           OPEN OUTPUT EMPLEADOS.
+           OPEN I-O EMPLEADOS
+           IF FS-EMPLEADOS-NO-EXISTE
+              OPEN OUTPUT EMPLEADOS
+              CLOSE EMPLEADOS
+              OPEN I-O EMPLEADOS
+           END-IF
+           OPEN INPUT  DEPARTAMENTOS
+                       PUESTOS
+           OPEN EXTEND AUDITORIA
+           IF NOT FS-EMPLEADOS-OK OR NOT FS-DEPARTAMENTOS-OK
+              OR NOT FS-PUESTOS-OK OR NOT FS-AUDITORIA-OK
+              DISPLAY "NO SE PUDIERON ABRIR LOS ARCHIVOS NECESARIOS."
+              MOVE "1" TO LK-STATUS
+           END-IF.
        020-FIN. EXIT.
 
        030-LEE-DATOS.
            ADD 1 TO LK-INDEX
            MOVE LK-INDEX TO WS-ID-EMP
+           PERFORM 035-VALIDA-ID-DUPLICADO THRU 035-FIN
            DISPLAY "INGRESE LOS DATOS DEL EMPLEADO:"
            DISPLAY " "
            DISPLAY "NOMBRE: "
@@ -65,6 +190,7 @@
            ACCEPT WS-APE-PAT-EMP
            DISPLAY "APELLIDO MATERNO"
            ACCEPT WS-APE-MAT-EMP
+           PERFORM 036-NORMALIZA-NOMBRES THRU 036-FIN
            DISPLAY "FECHA DE NACIMIENTO COMENZANDO POR: "
            DISPLAY "DIA (DD): "
            ACCEPT WS-DIA-NAC
@@ -74,12 +200,67 @@
            ACCEPT WS-ANIO-NAC
            DISPLAY "CLAVE DE DEPARTAMENTO: "
            ACCEPT WS-DEPARTAMENTO
+           DISPLAY "CLAVE DE PLANTA/SUCURSAL: "
+           ACCEPT WS-PLANTA
            DISPLAY "PUESTO: "
            ACCEPT WS-PUESTO
            DISPLAY "SUELDO"
-           ACCEPT WS-SALARIO.
+           ACCEPT WS-SALARIO
+           DISPLAY "MONEDA (MXN/USD): "
+           ACCEPT WS-MONEDA
+      *----------------------------------------------------------------
+      * WS-FECHA-ALTA SE TOMA DE LA FECHA DEL SISTEMA CALCULADA EN
+      * 022-CALCULA-RANGO-ANIOS (MISMO GRUPO ANIO/MES/DIA, AAAAMMDD),
+      * EN LUGAR DE PEDIRSELA AL CAPTURISTA: EL ALTA SE ESTA HACIENDO
+      * HOY, ASI QUE ES LA FECHA DE INGRESO DEL EMPLEADO.
+      *----------------------------------------------------------------
+           MOVE WS-FECHA-SISTEMA TO WS-FECHA-ALTA
+           PERFORM 040-VALIDA-DATOS THRU 041-FIN.
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * EVITA QUE DOS CAPTURAS ARRANQUEN CON EL MISMO LK-INDEX Y
+      * TERMINEN CHOCANDO EN LA MISMA CLAVE DE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       035-VALIDA-ID-DUPLICADO.
+           MOVE WS-ID-EMP TO REG-ID-EMP
+           READ EMPLEADOS
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   DISPLAY "LA CLAVE " WS-ID-EMP " YA EXISTE. SE "
+                           "ASIGNA LA SIGUIENTE DISPONIBLE."
+                   ADD 1 TO LK-INDEX
+                   MOVE LK-INDEX TO WS-ID-EMP
+                   GO TO 035-VALIDA-ID-DUPLICADO
+           END-READ.
+       035-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * NORMALIZA LOS NOMBRES A MAYUSCULAS PARA QUE NO SE GUARDEN
+      * VARIANTES DE UN MISMO APELLIDO SEGUN QUIEN LOS HAYA TECLEADO.
+      *----------------------------------------------------------------
+       036-NORMALIZA-NOMBRES.
+           INSPECT WS-NOMBRE-EMP  CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-PAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-MAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       036-FIN. EXIT.
 
        040-VALIDA-DATOS.
+           IF WS-NOMBRE-EMP EQUAL SPACES OR
+              WS-APE-PAT-EMP EQUAL SPACES OR
+              WS-APE-MAT-EMP EQUAL SPACES
+              DISPLAY "NOMBRE Y APELLIDOS SON OBLIGATORIOS."
+              DISPLAY " "
+              GO TO 030-LEE-DATOS
+           END-IF
+
            EVALUATE WS-DIA-NAC
            WHEN 01 THRU 31
               CONTINUE
@@ -98,22 +279,141 @@
               GO TO 030-LEE-DATOS
            END-EVALUATE
 
-           EVALUATE WS-ANIO-NAC
-           WHEN 1961 THRU 2003
-              CONTINUE
-           WHEN OTHER
+           IF WS-ANIO-NAC NOT NUMERIC OR
+              WS-ANIO-NAC < WS-ANIO-MIN-NAC OR
+              WS-ANIO-NAC > WS-ANIO-MAX-NAC
               DISPLAY "FORMATO DE ANIO INCORRECTO."
               DISPLAY " "
               GO TO 030-LEE-DATOS
-           END-EVALUATE
+           END-IF
+
+           PERFORM 037-VALIDA-DEPARTAMENTO THRU 037-FIN
+           PERFORM 039-VALIDA-MONEDA       THRU 039-FIN
+           PERFORM 038-VALIDA-PUESTO       THRU 038-FIN
+           PERFORM 045-CONFIRMA-DATOS      THRU 045-FIN
+           PERFORM 042-CONFIRMA-CONTINUA   THRU 042-FIN
+           PERFORM 050-ESCRIBE-DATOS       THRU 050-FIN.
+       041-FIN. EXIT.
 
+      *----------------------------------------------------------------
+      * VALIDA LA RESPUESTA CONTRA "Y"/"N" EN LUGAR DE CONFIAR EN QUE
+      * TODO LO QUE NO SEA "N" ES UN "SI": UNA MINUSCULA, UN ENTER
+      * ACCIDENTAL O UNA TECLA SUELTA YA NO SE TOMAN COMO "CONTINUAR",
+      * MISMO PATRON DEFENSIVO QUE WS-DIA-NAC/WS-MES-NAC/WS-ANIO-NAC
+      * ARRIBA.
+      *----------------------------------------------------------------
+       042-CONFIRMA-CONTINUA.
            DISPLAY "¿REGISTRAR OTRO EMPLEADO? (Y/N): "
-           ACCEPT SW-FIN.
+           ACCEPT SW-FIN
+           EVALUATE SW-FIN
+           WHEN "Y"
+              CONTINUE
+           WHEN "N"
+              CONTINUE
+           WHEN OTHER
+              DISPLAY "RESPUESTA INVALIDA. TECLEE Y O N."
+              DISPLAY " "
+              GO TO 042-CONFIRMA-CONTINUA
+           END-EVALUATE.
+       042-FIN. EXIT.
+
+           COPY DEPTVALP.
+
+      *----------------------------------------------------------------
+      * VALIDA WS-MONEDA CONTRA LAS DIVISAS QUE MANEJA LA NOMINA. LAS
+      * BANDAS DE BD-PUESTOS.TXT ESTAN COTIZADAS EN PESOS (VER
+      * 038-VALIDA-PUESTO): AGREGAR UNA DIVISA NUEVA AQUI SIN UNA BANDA
+      * PROPIA POR PUESTO SOLO EXCLUYE ESA DIVISA DE LA VALIDACION DE
+      * RANGO, NO DE LA CAPTURA.
+      *----------------------------------------------------------------
+       039-VALIDA-MONEDA.
+           IF WS-MONEDA NOT EQUAL "MXN" AND
+              WS-MONEDA NOT EQUAL "USD"
+              DISPLAY "MONEDA INVALIDA. USE MXN O USD."
+              DISPLAY " "
+              GO TO 030-LEE-DATOS
+           END-IF.
+       039-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDA QUE WS-PUESTO EXISTA EN BD-PUESTOS.TXT ANTES DE DAR DE
+      * ALTA AL EMPLEADO CON ESE PUESTO. LA BANDA MIN/MAX DE
+      * BD-PUESTOS.TXT ESTA COTIZADA EN PESOS, ASI QUE SOLO SE APLICA
+      * A CAPTURAS EN MXN; UN SUELDO EN USD (OTRA SEDE, OTRA DIVISA) NO
+      * TIENE CONTRA QUE COMPARARSE TODAVIA Y NO DEBE RECHAZARSE POR
+      * UNA BANDA QUE NO LE CORRESPONDE.
+      *----------------------------------------------------------------
+       038-VALIDA-PUESTO.
+           MOVE WS-PUESTO TO REG-PUESTO-COD
+           READ PUESTOS
+                INVALID KEY
+                   DISPLAY "CLAVE DE PUESTO INEXISTENTE."
+                   DISPLAY " "
+                   GO TO 030-LEE-DATOS
+           END-READ
+           IF WS-MONEDA EQUAL "MXN"
+              IF WS-SALARIO IS LESS THAN REG-PUESTO-SAL-MIN OR
+                 WS-SALARIO IS GREATER THAN REG-PUESTO-SAL-MAX
+                 DISPLAY "EL SUELDO NO ESTA DENTRO DEL RANGO DEL "
+                         "PUESTO."
+                 DISPLAY " "
+                 GO TO 030-LEE-DATOS
+              END-IF
+           END-IF.
+       038-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MUESTRA DE VUELTA AL CAPTURISTA TODO WS-DATOS-EMPLEADO YA
+      * VALIDADO Y PIDE UN Y/N FINAL ANTES DEL WRITE, PARA CACHAR UN
+      * TYPO EN SUELDO O DEPARTAMENTO QUE HAYA PASADO LOS RANGOS DEL
+      * EVALUATE PERO NO SEA LO QUE EL CAPTURISTA QUERIA TECLEAR.
+      *----------------------------------------------------------------
+       045-CONFIRMA-DATOS.
+           DISPLAY " "
+           DISPLAY "REVISE LOS DATOS CAPTURADOS ANTES DE GRABAR:"
+           DISPLAY "CLAVE           : " WS-ID-EMP
+           DISPLAY "NOMBRE          : " WS-NOMBRE-EMP
+           DISPLAY "APELLIDO PATERNO: " WS-APE-PAT-EMP
+           DISPLAY "APELLIDO MATERNO: " WS-APE-MAT-EMP
+           DISPLAY "FECHA DE NAC.   : " WS-DIA-NAC "/" WS-MES-NAC "/"
+                   WS-ANIO-NAC
+           DISPLAY "DEPARTAMENTO    : " WS-DEPARTAMENTO
+           DISPLAY "PLANTA          : " WS-PLANTA
+           DISPLAY "PUESTO          : " WS-PUESTO
+           DISPLAY "SUELDO          : " WS-SALARIO
+           DISPLAY "MONEDA          : " WS-MONEDA
+           DISPLAY " "
+           DISPLAY "¿CONFIRMA EL ALTA CON ESTOS DATOS? (Y/N): "
+           ACCEPT SW-CONFIRMA
+           EVALUATE SW-CONFIRMA
+           WHEN "Y"
+              CONTINUE
+           WHEN "N"
+              DISPLAY " "
+              GO TO 030-LEE-DATOS
+           WHEN OTHER
+              DISPLAY "RESPUESTA INVALIDA. TECLEE Y O N."
+              DISPLAY " "
+              GO TO 045-CONFIRMA-DATOS
+           END-EVALUATE.
+       045-FIN. EXIT.
 
        050-ESCRIBE-DATOS.
-           WRITE REG-EMPLEADOS FROM WS-DATOS-EMPLEADO.
+           WRITE REG-EMPLEADOS FROM WS-DATOS-EMPLEADO
+                INVALID KEY
+                   DISPLAY "LA CLAVE " WS-ID-EMP " YA EXISTE. NO SE "
+                           "GRABO EL EMPLEADO."
+                NOT INVALID KEY
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   PERFORM 060-REGISTRA-AUDITORIA THRU 060-FIN
+           END-WRITE.
        050-FIN. EXIT.
 
+           COPY AUDWRTP.
+
        040-CIERRA-ARCHIVOS.
-           CLOSE EMPLEADOS.
+           CLOSE EMPLEADOS
+                 DEPARTAMENTOS
+                 PUESTOS
+                 AUDITORIA.
        040-FIN. EXIT.
