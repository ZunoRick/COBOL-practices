@@ -0,0 +1,422 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * CARGAEMP.cbl - CARGA MASIVA DE EMPLEADOS DE NUEVO INGRESO A
+      *                PARTIR DE UN ARCHIVO DELIMITADO POR COMAS
+      *                (CARGA-EMPLEADOS.CSV, EN LA MISMA CARPETA QUE
+      *                BD-EMPLEADOS.TXT) EN LUGAR DE CAPTURAR CADA
+      *                RENGLON A MANO CON ALTAEMP. CADA RENGLON TRAE:
+      *
+      *                NOMBRE,APE-PATERNO,APE-MATERNO,DIA,MES,ANIO,
+      *                DEPARTAMENTO,PLANTA,PUESTO,SUELDO,MONEDA
+      *
+      *                (SUELDO EN PURO DIGITO, SIN PUNTO DECIMAL, IGUAL
+      *                QUE LO QUE TECLEARIA UN CAPTURISTA EN ALTAEMP
+      *                PARA UN CAMPO PIC 9(07)V99; MONEDA ES MXN O USD,
+      *                IGUAL QUE LA CAPTURA DE ALTAEMP).  CADA RENGLON
+      *                PASA POR LAS MISMAS VALIDACIONES QUE
+      *                040-VALIDA-DATOS DE ALTAEMP.CBL, TOMA EL
+      *                SIGUIENTE WS-ID-EMP DE
+      *                BD-CONTROLID.TXT Y SE ESCRIBE DIRECTO A
+      *                BD-EMPLEADOS.TXT. LOS RENGLONES RECHAZADOS SE
+      *                REPORTAN EN PANTALLA Y NO DETIENEN LA CARGA.
+      *                WS-FECHA-ALTA SE GRABA CON LA FECHA DEL SISTEMA
+      *                AL MOMENTO DE LA CORRIDA, IGUAL QUE EN ALTAEMP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                CARGAEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY DEPTSEL.
+           COPY PUESSEL.
+           COPY AUDSEL.
+           COPY CTRSEL.
+           COPY CIERRESEL.
+           SELECT ARCHIVO-CARGA
+           ASSIGN TO WS-RUTA-CARGA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CARGA.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+           COPY DEPTFD.
+           COPY PUESFD.
+           COPY AUDFD.
+           COPY CTRFD.
+           COPY CIERREFD.
+
+       FD  ARCHIVO-CARGA
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REG-CARGA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY DEPTFS.
+           COPY DEPTRUTA.
+           COPY PUESFS.
+           COPY PUESRUTA.
+           COPY AUDFS.
+           COPY AUDRUTA.
+           COPY CTRFS.
+           COPY CTRRUTA.
+           COPY CIERREFS.
+           COPY CIERRERUTA.
+
+       01  WS-RUTA-CARGA           PIC X(80).
+       01  WS-FS-CARGA             PIC X(02)     VALUE "00".
+           88 FS-CARGA-OK                  VALUE "00".
+           88 FS-CARGA-EOF                 VALUE "10".
+
+       01  WS-INDEX                PIC 9(04)     VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * MISMA VENTANA DE CIERRE DE NOMINA QUE ALTAEMP.CBL: LA CARGA
+      * MASIVA TAMPOCO DEBE DAR DE ALTA EMPLEADOS MIENTRAS LA NOMINA
+      * ESTA CERRADA.
+      *----------------------------------------------------------------
+       01  WS-DIA-SEMANA           PIC 9(01).
+           88 DIA-CIERRE-SEMANA          VALUES 6 7.
+
+       01  SW-CIERRE               PIC X(01)     VALUE "N".
+           88 VENTANA-CERRADA            VALUE "S".
+
+       01  SW-FIN                  PIC X(03)     VALUE SPACES.
+
+       01  WS-SW-RENGLON           PIC X(01)     VALUE "V".
+           88 RENGLON-VALIDO               VALUE "V".
+           88 RENGLON-INVALIDO             VALUE "I".
+
+       01  WS-FECHA-SISTEMA.
+           05 WS-SIS-ANIO         PIC 9(04).
+           05 WS-SIS-MES          PIC 9(02).
+           05 WS-SIS-DIA          PIC 9(02).
+
+       01  WS-ANIO-MIN-NAC        PIC 9(04).
+       01  WS-ANIO-MAX-NAC        PIC 9(04).
+
+       01  WS-CONTADOR-RENGLONES  PIC 9(05)     VALUE ZEROS.
+       01  WS-CONTADOR-ALTAS      PIC 9(05)     VALUE ZEROS.
+       01  WS-CONTADOR-RECHAZOS   PIC 9(05)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS      THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-CARGA      THRU 016-FIN
+           PERFORM 018-OBTIENE-RUTA-DEPARTAMENTOS THRU 018-FIN
+           PERFORM 019-OBTIENE-RUTA-PUESTOS    THRU 019-FIN
+           PERFORM 021-OBTIENE-RUTA-AUDITORIA  THRU 021-FIN
+           PERFORM 022-OBTIENE-RUTA-CONTROLID  THRU 022-FIN
+           PERFORM 024-OBTIENE-RUTA-CIERRE     THRU 024-FIN
+           PERFORM 023-CALCULA-RANGO-ANIOS     THRU 023-FIN
+           PERFORM 012-VALIDA-VENTANA-CIERRE   THRU 012-FIN
+           IF VENTANA-CERRADA
+              DISPLAY "CIERRE DE NOMINA EN CURSO: LA CARGA MASIVA NO "
+                      "SE EJECUTA EN ESTA VENTANA."
+              GOBACK
+           END-IF
+           PERFORM 025-LEE-CONTROLID           THRU 025-FIN
+           PERFORM 030-ABRE-ARCHIVOS           THRU 030-FIN
+           PERFORM 040-LEE-CARGA               THRU 040-FIN
+           PERFORM 050-PROCESA-RENGLON         THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 026-ESCRIBE-CONTROLID       THRU 026-FIN
+           PERFORM 090-CIERRA-ARCHIVOS         THRU 090-FIN
+           DISPLAY " "
+           DISPLAY "RENGLONES LEIDOS : " WS-CONTADOR-RENGLONES
+           DISPLAY "ALTAS REALIZADAS : " WS-CONTADOR-ALTAS
+           DISPLAY "RENGLONES RECHAZADOS: " WS-CONTADOR-RECHAZOS.
+           GOBACK.
+
+           COPY EMPRUTAP.
+           COPY DEPTRUTAP.
+           COPY PUESRUTAP.
+           COPY AUDRUTAP.
+           COPY CTRRUTAP.
+           COPY CIERRERUTAP.
+
+      *----------------------------------------------------------------
+      * CIERRA LA CARGA MASIVA EN FIN DE SEMANA Y, SI NO CAE AHI,
+      * REVISA BD-FECHAS-CIERRE.TXT IGUAL QUE ALTAEMP.CBL.
+      *----------------------------------------------------------------
+       012-VALIDA-VENTANA-CIERRE.
+           ACCEPT WS-DIA-SEMANA FROM DAY-OF-WEEK
+           IF DIA-CIERRE-SEMANA
+              MOVE "S" TO SW-CIERRE
+           ELSE
+              PERFORM 013-VALIDA-FECHA-CIERRE THRU 013-FIN
+           END-IF.
+       012-FIN. EXIT.
+
+       013-VALIDA-FECHA-CIERRE.
+           OPEN INPUT FECHAS-CIERRE
+           IF FS-CIERRE-OK
+              PERFORM 011-LEE-CIERRE     THRU 011-FIN
+              PERFORM 014-COMPARA-CIERRE THRU 014-FIN
+                      UNTIL FS-CIERRE-EOF OR VENTANA-CERRADA
+              CLOSE FECHAS-CIERRE
+           END-IF.
+       013-FIN. EXIT.
+
+       011-LEE-CIERRE.
+           READ FECHAS-CIERRE
+                AT END
+                   MOVE "10" TO WS-FS-CIERRE
+           END-READ.
+       011-FIN. EXIT.
+
+       014-COMPARA-CIERRE.
+           IF REG-FECHA-CIERRE EQUAL WS-FECHA-SISTEMA
+              MOVE "S" TO SW-CIERRE
+           ELSE
+              PERFORM 011-LEE-CIERRE THRU 011-FIN
+           END-IF.
+       014-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * CARGA-EMPLEADOS.CSV VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-CARGA.
+           STRING WS-DIR-DATOS              DELIMITED BY SPACE
+                  "\CARGA-EMPLEADOS.CSV"    DELIMITED BY SIZE
+                  INTO WS-RUTA-CARGA
+           END-STRING.
+       016-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MISMO CALCULO QUE 022-CALCULA-RANGO-ANIOS EN ALTAEMP.CBL.
+      *----------------------------------------------------------------
+       023-CALCULA-RANGO-ANIOS.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           COMPUTE WS-ANIO-MAX-NAC = WS-SIS-ANIO - 18
+           COMPUTE WS-ANIO-MIN-NAC = WS-SIS-ANIO - 60.
+       023-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * LEE EL ULTIMO WS-ID-EMP ASIGNADO PARA CONTINUAR LA NUMERACION
+      * DONDE SE QUEDO CRUD-EMP/ALTAEMP. SI BD-CONTROLID.TXT TODAVIA
+      * NO EXISTE SE ARRANCA DESDE CERO.
+      *----------------------------------------------------------------
+       025-LEE-CONTROLID.
+           OPEN INPUT CONTROLID
+           IF FS-CONTROLID-OK
+              READ CONTROLID INTO WS-INDEX
+              CLOSE CONTROLID
+           ELSE
+              MOVE ZEROS TO WS-INDEX
+           END-IF.
+       025-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * DEJA EL CONTADOR ACTUALIZADO EN BD-CONTROLID.TXT PARA QUE LA
+      * SIGUIENTE CORRIDA DE CRUD-EMP/ALTAEMP/CARGAEMP SIGA NUMERANDO
+      * A PARTIR DE AQUI.
+      *----------------------------------------------------------------
+       026-ESCRIBE-CONTROLID.
+           MOVE WS-INDEX TO REG-ULTIMO-ID
+           OPEN OUTPUT CONTROLID
+           WRITE REG-CONTROLID
+           CLOSE CONTROLID.
+       026-FIN. EXIT.
+
+       030-ABRE-ARCHIVOS.
+           OPEN I-O EMPLEADOS
+           IF FS-EMPLEADOS-NO-EXISTE
+              OPEN OUTPUT EMPLEADOS
+              CLOSE EMPLEADOS
+              OPEN I-O EMPLEADOS
+           END-IF
+           OPEN INPUT  DEPARTAMENTOS
+                       PUESTOS
+                       ARCHIVO-CARGA
+           OPEN EXTEND AUDITORIA.
+       030-FIN. EXIT.
+
+       040-LEE-CARGA.
+           READ ARCHIVO-CARGA
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+       050-PROCESA-RENGLON.
+           ADD 1 TO WS-CONTADOR-RENGLONES
+           PERFORM 055-PARTE-RENGLON THRU 055-FIN
+           PERFORM 065-VALIDA-RENGLON THRU 065-FIN
+           IF RENGLON-VALIDO
+              ADD 1 TO WS-INDEX
+              MOVE WS-INDEX TO WS-ID-EMP
+              MOVE WS-FECHA-SISTEMA TO WS-FECHA-ALTA
+              PERFORM 070-ESCRIBE-EMPLEADO THRU 070-FIN
+           ELSE
+              ADD 1 TO WS-CONTADOR-RECHAZOS
+           END-IF
+           PERFORM 040-LEE-CARGA THRU 040-FIN.
+       050-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * DESCOMPONE EL RENGLON DEL CSV EN LOS CAMPOS DE
+      * WS-DATOS-EMPLEADO. AL SER CAMPOS NUMERICOS EN EL RECEPTOR,
+      * UNSTRING LOS ALINEA A LA DERECHA Y RELLENA CON CEROS IGUAL QUE
+      * UN MOVE.
+      *----------------------------------------------------------------
+       055-PARTE-RENGLON.
+           UNSTRING REG-CARGA DELIMITED BY ","
+                    INTO WS-NOMBRE-EMP
+                         WS-APE-PAT-EMP
+                         WS-APE-MAT-EMP
+                         WS-DIA-NAC
+                         WS-MES-NAC
+                         WS-ANIO-NAC
+                         WS-DEPARTAMENTO
+                         WS-PLANTA
+                         WS-PUESTO
+                         WS-SALARIO
+                         WS-MONEDA
+           END-UNSTRING.
+       055-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MISMAS VALIDACIONES QUE 040-VALIDA-DATOS DE ALTAEMP.CBL, SOLO
+      * QUE UN RENGLON RECHAZADO SE REPORTA Y SE SALTA EN LUGAR DE
+      * REGRESAR A PEDIR DATOS POR PANTALLA.
+      *----------------------------------------------------------------
+       065-VALIDA-RENGLON.
+           SET RENGLON-VALIDO TO TRUE
+
+           IF WS-NOMBRE-EMP EQUAL SPACES OR
+              WS-APE-PAT-EMP EQUAL SPACES OR
+              WS-APE-MAT-EMP EQUAL SPACES
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: NOMBRE Y APELLIDOS SON OBLIGATORIOS."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-IF
+
+           PERFORM 036-NORMALIZA-NOMBRES THRU 036-FIN
+
+           EVALUATE WS-DIA-NAC
+           WHEN 01 THRU 31
+              CONTINUE
+           WHEN OTHER
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: FORMATO DE DIA INCORRECTO."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-EVALUATE
+
+           EVALUATE WS-MES-NAC
+           WHEN 01 THRU 12
+              CONTINUE
+           WHEN OTHER
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: FORMATO DE MES INCORRECTO."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-EVALUATE
+
+           IF WS-ANIO-NAC NOT NUMERIC OR
+              WS-ANIO-NAC < WS-ANIO-MIN-NAC OR
+              WS-ANIO-NAC > WS-ANIO-MAX-NAC
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: FORMATO DE ANIO INCORRECTO."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-IF
+
+           IF WS-MONEDA NOT EQUAL "MXN" AND
+              WS-MONEDA NOT EQUAL "USD"
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: MONEDA INVALIDA. USE MXN O USD."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-IF
+
+           MOVE WS-DEPARTAMENTO TO REG-DEPTO-COD
+           READ DEPARTAMENTOS
+                INVALID KEY
+                   DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                           " RECHAZADO: CLAVE DE DEPARTAMENTO "
+                           "INEXISTENTE."
+                   SET RENGLON-INVALIDO TO TRUE
+                   GO TO 065-FIN
+           END-READ
+
+           MOVE WS-PUESTO TO REG-PUESTO-COD
+           READ PUESTOS
+                INVALID KEY
+                   DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                           " RECHAZADO: CLAVE DE PUESTO INEXISTENTE."
+                   SET RENGLON-INVALIDO TO TRUE
+                   GO TO 065-FIN
+           END-READ
+           IF WS-SALARIO NOT NUMERIC
+              DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                      " RECHAZADO: FORMATO DE SUELDO INCORRECTO."
+              SET RENGLON-INVALIDO TO TRUE
+              GO TO 065-FIN
+           END-IF
+
+           IF WS-MONEDA EQUAL "MXN"
+              IF WS-SALARIO IS LESS THAN REG-PUESTO-SAL-MIN OR
+                 WS-SALARIO IS GREATER THAN REG-PUESTO-SAL-MAX
+                 DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                         " RECHAZADO: EL SUELDO NO ESTA DENTRO DEL "
+                         "RANGO DEL PUESTO."
+                 SET RENGLON-INVALIDO TO TRUE
+                 GO TO 065-FIN
+              END-IF
+           END-IF.
+       065-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MISMA NORMALIZACION QUE 036-NORMALIZA-NOMBRES DE ALTAEMP.CBL.
+      *----------------------------------------------------------------
+       036-NORMALIZA-NOMBRES.
+           INSPECT WS-NOMBRE-EMP  CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-PAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT WS-APE-MAT-EMP CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       036-FIN. EXIT.
+
+       070-ESCRIBE-EMPLEADO.
+           WRITE REG-EMPLEADOS FROM WS-DATOS-EMPLEADO
+                INVALID KEY
+                   DISPLAY "RENGLON " WS-CONTADOR-RENGLONES
+                           " RECHAZADO: LA CLAVE " WS-ID-EMP
+                           " YA EXISTE."
+                   ADD 1 TO WS-CONTADOR-RECHAZOS
+                NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-ALTAS
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   PERFORM 060-REGISTRA-AUDITORIA THRU 060-FIN
+           END-WRITE.
+       070-FIN. EXIT.
+
+           COPY AUDWRTP.
+
+       090-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 DEPARTAMENTOS
+                 PUESTOS
+                 ARCHIVO-CARGA
+                 AUDITORIA.
+       090-FIN. EXIT.
