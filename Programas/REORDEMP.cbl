@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * REORDEMP.cbl - UTILERIA DE COMPACTACION DE WS-ID-EMP. RECORRE
+      *                BD-EMPLEADOS.TXT EN ORDEN DE CLAVE, DESCARTA A
+      *                LOS EMPLEADOS DADOS DE BAJA (EMP-INACTIVO) Y
+      *                RENUMERA AL RESTO (ACTIVOS Y EN PERMISO) EN UNA
+      *                SECUENCIA 1,2,3... SIN HUECOS, DEJANDO EL
+      *                RESULTADO EN BD-EMPLEADOS-COMPACTO.TXT Y
+      *                ACTUALIZANDO BD-CONTROLID.TXT PARA QUE COINCIDA
+      *                CON EL NUEVO MAXIMO. NO TOCA BD-EMPLEADOS.TXT
+      *                DIRECTAMENTE: EL OPERADOR REVISA EL ARCHIVO
+      *                NUEVO Y LO PONE EN PRODUCCION A MANO, IGUAL QUE
+      *                CUALQUIER CARGA PARA UN SISTEMA DE RH NUEVO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                REORDEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           COPY CTRSEL.
+           SELECT EMPLEADOS-NUEVO
+           ASSIGN TO WS-RUTA-EMP-NUEVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-NUEVO-ID-EMP
+           FILE STATUS IS WS-FS-EMP-NUEVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+           COPY CTRFD.
+
+      *----------------------------------------------------------------
+      * MISMO LAYOUT FISICO QUE EMPFD.cpy, SOLO QUE CON OTRO NOMBRE DE
+      * ARCHIVO PARA PODER TENER ABIERTOS A LA VEZ EL VIEJO (ENTRADA)
+      * Y EL COMPACTADO (SALIDA).
+      *----------------------------------------------------------------
+       FD  EMPLEADOS-NUEVO
+           RECORD CONTAINS 108 CHARACTERS.
+       01  REG-EMPLEADOS-NUEVO.
+           05 REG-NUEVO-ID-EMP     PIC 9(04).
+           05 REG-RESTO-EMP-NUEVO  PIC X(104).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY CTRFS.
+           COPY CTRRUTA.
+
+       01  WS-RUTA-EMP-NUEVO       PIC X(80).
+       01  WS-FS-EMP-NUEVO         PIC X(02)     VALUE "00".
+           88 FS-EMP-NUEVO-OK              VALUE "00".
+
+       01  WS-INDEX                PIC 9(04)     VALUE ZEROS.
+
+       01  SW-FIN                  PIC X(03)     VALUE SPACES.
+
+       01  WS-CONTADOR-COMPACTADOS PIC 9(05)     VALUE ZEROS.
+       01  WS-CONTADOR-BAJAS       PIC 9(05)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS      THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-NUEVO      THRU 016-FIN
+           PERFORM 022-OBTIENE-RUTA-CONTROLID  THRU 022-FIN
+           PERFORM 020-ABRE-ARCHIVOS           THRU 020-FIN
+           PERFORM 040-LEE                     THRU 040-FIN
+           PERFORM 050-PROCESA                 THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 026-ESCRIBE-CONTROLID       THRU 026-FIN
+           PERFORM 090-CIERRA-ARCHIVOS         THRU 090-FIN
+           DISPLAY " "
+           DISPLAY "EMPLEADOS COMPACTADOS: " WS-CONTADOR-COMPACTADOS
+           DISPLAY "BAJAS DESCARTADAS    : " WS-CONTADOR-BAJAS
+           DISPLAY "NUEVO ULTIMO ID      : " WS-INDEX
+           DISPLAY "ARCHIVO GENERADO: " WS-RUTA-EMP-NUEVO
+           DISPLAY "REVISARLO Y REEMPLAZAR BD-EMPLEADOS.TXT A MANO."
+           GOBACK.
+
+           COPY EMPRUTAP.
+           COPY CTRRUTAP.
+
+      *----------------------------------------------------------------
+      * BD-EMPLEADOS-COMPACTO.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-NUEVO.
+           STRING WS-DIR-DATOS                  DELIMITED BY SPACE
+                  "\BD-EMPLEADOS-COMPACTO.txt"  DELIMITED BY SIZE
+                  INTO WS-RUTA-EMP-NUEVO
+           END-STRING.
+       016-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SE ARRANCA SIEMPRE DESDE CERO: EL PUNTO DE ESTA UTILERIA ES
+      * PRECISAMENTE DEJAR UN RANGO DE ID LIMPIO Y SIN HUECOS.
+      *----------------------------------------------------------------
+       026-ESCRIBE-CONTROLID.
+           MOVE WS-INDEX TO REG-ULTIMO-ID
+           OPEN OUTPUT CONTROLID
+           WRITE REG-CONTROLID
+           CLOSE CONTROLID.
+       026-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN OUTPUT EMPLEADOS-NUEVO.
+       020-FIN. EXIT.
+
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * DESCARTA LAS BAJAS Y RENUMERA AL RESTO (ACTIVOS Y EN PERMISO)
+      * EN EL ORDEN EN QUE VAN SALIENDO DE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       050-PROCESA.
+           IF EMP-INACTIVO
+              ADD 1 TO WS-CONTADOR-BAJAS
+           ELSE
+              ADD 1 TO WS-INDEX
+              MOVE WS-INDEX TO WS-ID-EMP
+              WRITE REG-EMPLEADOS-NUEVO FROM WS-DATOS-EMPLEADO
+              ADD 1 TO WS-CONTADOR-COMPACTADOS
+           END-IF
+           PERFORM 040-LEE THRU 040-FIN.
+       050-FIN. EXIT.
+
+       090-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 EMPLEADOS-NUEVO.
+       090-FIN. EXIT.
