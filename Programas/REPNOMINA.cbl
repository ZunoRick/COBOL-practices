@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * REPNOMINA.cbl - REPORTE DE NOMINA BRUTO/DEDUCCIONES/NETO.
+      *                 RECORRE BD-EMPLEADOS.TXT (SOLO ACTIVOS),
+      *                 APLICA LAS MISMAS TASAS DE ISR/IMSS QUE NOMINA
+      *                 A CADA UNO Y ACUMULA EL NETO PAGADO POR LA
+      *                 EMPRESA PARA EL TOTAL AL FINAL DEL LISTADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPNOMINA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT REPORTE
+           ASSIGN TO WS-RUTA-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       FD  REPORTE
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-REPORTE        PIC X(80).
+
+       01  WS-TASA-ISR             PIC V999      VALUE .100.
+       01  WS-TASA-IMSS            PIC V999      VALUE .025.
+
+       01  WS-DEDUCCION-ISR        PIC 9(07)V99.
+       01  WS-DEDUCCION-IMSS       PIC 9(07)V99.
+       01  WS-TOTAL-DEDUCCIONES    PIC 9(07)V99.
+       01  WS-SALARIO-NETO         PIC 9(07)V99.
+       01  WS-TOTAL-NETO-EMPRESA   PIC 9(09)V99   VALUE ZEROS.
+
+       01  SW-FIN                  PIC X(03)      VALUE SPACES.
+
+       01  WS-MARGEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(01)   VALUE "*".
+           05 FILLER              PIC X(97)   VALUE ALL "-".
+           05 FILLER              PIC X(01)   VALUE "*".
+
+       01  WS-TITULO.
+           05 FILLER              PIC X(35)   VALUE SPACES.
+           05 FILLER              PIC X(30)
+                              VALUE "REPORTE DE NOMINA - BRUTO/NETO".
+           05 FILLER              PIC X(35)   VALUE SPACES.
+
+       01  WS-COLUMNAS.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE "ID".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(06)   VALUE "NOMBRE".
+           05 FILLER              PIC X(17)   VALUE SPACES.
+           05 FILLER              PIC X(06)   VALUE "BRUTO".
+           05 FILLER              PIC X(06)   VALUE SPACES.
+           05 FILLER              PIC X(03)   VALUE "ISR".
+           05 FILLER              PIC X(07)   VALUE SPACES.
+           05 FILLER              PIC X(04)   VALUE "IMSS".
+           05 FILLER              PIC X(06)   VALUE SPACES.
+           05 FILLER              PIC X(04)   VALUE "NETO".
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 WS-DET-ID           PIC ZZZZ9.
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(20).
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-BRUTO        PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 WS-DET-ISR          PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 WS-DET-IMSS         PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 WS-DET-NETO         PIC ZZZ,ZZ9.99.
+
+       01  WS-GRAN-TOTAL.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(29)
+                              VALUE "TOTAL DE NOMINA NETA PAGADA: ".
+           05 WS-GT-NETO           PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-REPORTE THRU 016-FIN
+           PERFORM 020-ABRE-ARCHIVOS      THRU 020-FIN
+           PERFORM 030-TITULOS            THRU 030-FIN
+           PERFORM 040-LEE                THRU 040-FIN
+           PERFORM 050-PROCESO            THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 090-IMPRIME-TOTAL      THRU 090-FIN
+           PERFORM 060-CIERRA-ARCHIVOS    THRU 060-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * REPORTE-NOMINA.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS          DELIMITED BY SPACE
+                  "\REPORTE-NOMINA.TXT" DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       016-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN OUTPUT REPORTE.
+       020-FIN. EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO
+           WRITE REG-REPORTE FROM WS-MARGEN
+           WRITE REG-REPORTE FROM WS-COLUMNAS
+           WRITE REG-REPORTE FROM WS-MARGEN.
+       030-FIN. EXIT.
+
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+       050-PROCESO.
+           IF EMP-ACTIVO
+              PERFORM 055-CALCULA-DEDUCCIONES THRU 055-FIN
+              MOVE WS-ID-EMP        TO WS-DET-ID
+              MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
+              MOVE WS-SALARIO       TO WS-DET-BRUTO
+              MOVE WS-DEDUCCION-ISR  TO WS-DET-ISR
+              MOVE WS-DEDUCCION-IMSS TO WS-DET-IMSS
+              MOVE WS-SALARIO-NETO  TO WS-DET-NETO
+              WRITE REG-REPORTE FROM WS-DETALLE
+              ADD WS-SALARIO-NETO TO WS-TOTAL-NETO-EMPRESA
+           END-IF
+           PERFORM 040-LEE THRU 040-FIN.
+       050-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * MISMO CALCULO QUE 050-CALCULA-DEDUCCIONES EN NOMINA.CBL.
+      *----------------------------------------------------------------
+       055-CALCULA-DEDUCCIONES.
+           COMPUTE WS-DEDUCCION-ISR  ROUNDED =
+                   WS-SALARIO * WS-TASA-ISR
+           COMPUTE WS-DEDUCCION-IMSS ROUNDED =
+                   WS-SALARIO * WS-TASA-IMSS
+           ADD WS-DEDUCCION-ISR WS-DEDUCCION-IMSS
+               GIVING WS-TOTAL-DEDUCCIONES
+           SUBTRACT WS-TOTAL-DEDUCCIONES FROM WS-SALARIO
+                    GIVING WS-SALARIO-NETO.
+       055-FIN. EXIT.
+
+       090-IMPRIME-TOTAL.
+           MOVE WS-TOTAL-NETO-EMPRESA TO WS-GT-NETO
+           WRITE REG-REPORTE FROM WS-MARGEN
+           WRITE REG-REPORTE FROM WS-GRAN-TOTAL.
+       090-FIN. EXIT.
+
+       060-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 REPORTE.
+       060-FIN. EXIT.
