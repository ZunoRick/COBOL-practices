@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * BANCONOM.cbl - CONVIERTE BD-EMPLEADOS.TXT AL LAYOUT DE CARGA DE
+      *                NOMINA DEL BANCO (APE.PATERNO/APE.MATERNO/
+      *                NOMBRE/CLAVE/SUELDO) USANDO MOVE CORRESPONDING,
+      *                LA MISMA TECNICA DE REACOMODO QUE MOVECORR.CBL.
+      *                SOLO SE EXPORTAN EMPLEADOS ACTIVOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCONOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT INTERFAZ-BANCO
+           ASSIGN TO WS-RUTA-BANCO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       FD  INTERFAZ-BANCO
+           RECORD CONTAINS 73 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-INTERFAZ-BANCO     PIC X(73).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-BANCO           PIC X(80).
+
+      *----------------------------------------------------------------
+      * LAYOUT QUE ESPERA LA CARGA DE NOMINA DEL BANCO: APELLIDOS Y
+      * NOMBRE EN OTRO ORDEN QUE WS-DATOS-EMPLEADO, MAS CLAVE Y
+      * SUELDO. LOS NOMBRES DE CAMPO COINCIDEN CON LOS DE EMPDATO.cpy
+      * A PROPOSITO, PARA QUE MOVE CORRESPONDING LOS EMPATE SOLO.
+      *----------------------------------------------------------------
+       01  WS-REG-BANCO.
+           05 WS-APE-PAT-EMP       PIC X(20).
+           05 WS-APE-MAT-EMP       PIC X(20).
+           05 WS-NOMBRE-EMP        PIC X(20).
+           05 WS-ID-EMP            PIC 9(04).
+           05 WS-SALARIO           PIC 9(07)V99.
+
+       01  SW-FIN                  PIC X(03)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-BANCO THRU 016-FIN
+           PERFORM 020-ABRE-ARCHIVOS      THRU 020-FIN
+           PERFORM 040-LEE                THRU 040-FIN
+           PERFORM 050-PROCESO            THRU 050-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 060-CIERRA-ARCHIVOS    THRU 060-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * BANCO-NOMINA.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-BANCO.
+           STRING WS-DIR-DATOS         DELIMITED BY SPACE
+                  "\BANCO-NOMINA.TXT"  DELIMITED BY SIZE
+                  INTO WS-RUTA-BANCO
+           END-STRING.
+       016-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           OPEN OUTPUT INTERFAZ-BANCO.
+       020-FIN. EXIT.
+
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+       050-PROCESO.
+           IF EMP-ACTIVO
+              MOVE CORRESPONDING WS-DATOS-EMPLEADO TO WS-REG-BANCO
+              WRITE REG-INTERFAZ-BANCO FROM WS-REG-BANCO
+           END-IF
+           PERFORM 040-LEE THRU 040-FIN.
+       050-FIN. EXIT.
+
+       060-CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS
+                 INTERFAZ-BANCO.
+       060-FIN. EXIT.
