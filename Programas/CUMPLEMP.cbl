@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * CUMPLEMP.cbl - REPORTE DE CUMPLEANOS DEL MES. RECORRE
+      *                BD-EMPLEADOS.TXT, COMPARA WS-MES-NAC CONTRA EL
+      *                MES ACTUAL (ACCEPT FROM DATE) Y LISTA A LOS
+      *                EMPLEADOS ACTIVOS QUE CUMPLEN ANOS ESE MES,
+      *                ORDENADOS POR DIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                CUMPLEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT REPORTE
+           ASSIGN TO WS-RUTA-REPORTE.
+           SELECT ARCHIVO-ORDEN
+           ASSIGN TO "ORDCUMPLE.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       FD  REPORTE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(80).
+
+      *----------------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT, MISMO LAYOUT BINARIO QUE
+      * REG-EMPLEADOS/WS-DATOS-EMPLEADO PARA PODER USAR EMPLEADOS
+      * DIRECTO COMO ENTRADA DEL SORT (USING) SIN CONVERSIONES.
+      *----------------------------------------------------------------
+       SD  ARCHIVO-ORDEN.
+       01  REG-ORDEN.
+           05 SRT-ID-EMP           PIC 9(04).
+           05 SRT-NOMBRE-EMP       PIC X(20).
+           05 SRT-APE-PAT-EMP      PIC X(20).
+           05 SRT-APE-MAT-EMP      PIC X(20).
+           05 SRT-DIA-NAC          PIC 9(02).
+           05 SRT-MES-NAC          PIC 9(02).
+           05 SRT-ANIO-NAC         PIC 9(04).
+           05 SRT-DEPARTAMENTO     PIC 9(03).
+           05 SRT-PLANTA           PIC 9(02).
+           05 SRT-PUESTO           PIC 9(02).
+           05 SRT-SALARIO          PIC 9(07)V99.
+           05 SRT-MONEDA           PIC X(03).
+           05 SRT-STATUS-EMP       PIC X(01).
+           05 SRT-FECHA-BAJA       PIC 9(08).
+           05 SRT-FECHA-ALTA       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-REPORTE        PIC X(80).
+
+       01  WS-FECHA-SISTEMA.
+           05 WS-FEC-ANIO          PIC 9(02).
+           05 WS-FEC-MES           PIC 9(02).
+           05 WS-FEC-DIA           PIC 9(02).
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(43)   VALUE SPACES.
+           05 FILLER              PIC X(19)
+                                  VALUE "CUMPLEANOS DEL MES".
+           05 FILLER              PIC X(18)   VALUE SPACES.
+
+       01  WS-MARGEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(01)   VALUE "*".
+           05 FILLER              PIC X(78)   VALUE ALL "-".
+           05 FILLER              PIC X(01)   VALUE "*".
+
+       01  WS-COLUMNAS.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE "ID".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(06)   VALUE "NOMBRE".
+           05 FILLER              PIC X(17)   VALUE SPACES.
+           05 FILLER              PIC X(10)   VALUE "AP.PATERNO".
+           05 FILLER              PIC X(14)   VALUE SPACES.
+           05 FILLER              PIC X(12)   VALUE "FECHA DE NAC".
+
+       01  WS-DETALLE-EMP.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 WS-DET-ID           PIC ZZZZ9.
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(20).
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-AP-PAT       PIC X(20).
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-DET-DIA          PIC X(02).
+           05 FILLER              PIC X(02)   VALUE "/".
+           05 WS-DET-MES          PIC X(02).
+           05 FILLER              PIC X(01)   VALUE "/".
+           05 WS-DET-ANIO         PIC X(04).
+
+       01  WS-PIE.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(21)
+                              VALUE "TOTAL DE CUMPLEANOS: ".
+           05 WS-PIE-CONT          PIC ZZZZ9.
+
+       01  WS-CONT-CUMPLE         PIC 9(05)   VALUE ZEROS.
+
+       01  SW-FIN                 PIC X(03)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS   THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-REPORTE THRU 016-FIN
+           PERFORM 017-OBTIENE-MES-ACTUAL   THRU 017-FIN
+           PERFORM 020-ABRE-ARCHIVOS        THRU 020-FIN
+           PERFORM 030-TITULOS              THRU 030-FIN
+           PERFORM 025-ORDENA-EMPLEADOS     THRU 025-FIN
+           PERFORM 060-IMPRIME-TOTAL        THRU 060-FIN
+           PERFORM 050-CERRAR-ARCHIVOS      THRU 050-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * REPORTE-CUMPLEANOS.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS               DELIMITED BY SPACE
+                  "\REPORTE-CUMPLEANOS.TXT"   DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       016-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SOLO SE NECESITA EL MES ACTUAL PARA COMPARAR CONTRA WS-MES-NAC.
+      *----------------------------------------------------------------
+       017-OBTIENE-MES-ACTUAL.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE.
+       017-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN OUTPUT REPORTE.
+       020-FIN. EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-COLUMNAS AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1.
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * ORDENA POR DIA DE NACIMIENTO Y FILTRA EN EL OUTPUT PROCEDURE A
+      * LOS ACTIVOS QUE CUMPLEN ANOS EN EL MES ACTUAL.
+      *----------------------------------------------------------------
+       025-ORDENA-EMPLEADOS.
+           SORT ARCHIVO-ORDEN
+                ON ASCENDING KEY SRT-DIA-NAC
+                USING EMPLEADOS
+                OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN.
+       025-FIN. EXIT.
+
+       040-PROCESA-ORDEN.
+           PERFORM 040-LEE THRU 040-LEE-FIN
+           PERFORM 040-PROCESO THRU 040-PROCESO-FIN
+                   UNTIL SW-FIN EQUAL "FIN".
+       040-PROC-FIN. EXIT.
+
+       040-LEE.
+           RETURN ARCHIVO-ORDEN INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-RETURN.
+       040-LEE-FIN. EXIT.
+
+       040-PROCESO.
+           IF EMP-ACTIVO AND WS-MES-NAC EQUAL WS-FEC-MES
+              MOVE WS-ID-EMP        TO WS-DET-ID
+              MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
+              MOVE WS-APE-PAT-EMP   TO WS-DET-AP-PAT
+              MOVE WS-DIA-NAC       TO WS-DET-DIA
+              MOVE WS-MES-NAC       TO WS-DET-MES
+              MOVE WS-ANIO-NAC      TO WS-DET-ANIO
+              WRITE REG-REPORTE     FROM WS-DETALLE-EMP
+                    AFTER ADVANCING 1
+              ADD 1 TO WS-CONT-CUMPLE
+           END-IF
+           PERFORM 040-LEE THRU 040-LEE-FIN.
+       040-PROCESO-FIN. EXIT.
+
+       060-IMPRIME-TOTAL.
+           MOVE WS-CONT-CUMPLE TO WS-PIE-CONT
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-PIE    AFTER ADVANCING 1.
+       060-FIN. EXIT.
+
+       050-CERRAR-ARCHIVOS.
+           CLOSE REPORTE.
+       050-FIN. EXIT.
