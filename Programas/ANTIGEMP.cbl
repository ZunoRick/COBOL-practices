@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * ANTIGEMP.cbl - REPORTE DE ANTIGUEDAD. RECORRE BD-EMPLEADOS.TXT,
+      *                CALCULA LOS ANIOS DE SERVICIO DE CADA EMPLEADO
+      *                ACTIVO CONTRA LA FECHA DEL SISTEMA (WS-FECHA-
+      *                ALTA CAPTURADA EN ALTAEMP/CARGAEMP) Y LOS LISTA
+      *                DEL MAS ANTIGUO AL MAS RECIENTE, PARA APOYAR EL
+      *                PROGRAMA DE RECONOCIMIENTOS POR ANTIGUEDAD QUE
+      *                HOY SE LLEVA A MANO EN UNA HOJA DE CALCULO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                ANTIGEMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT REPORTE
+           ASSIGN TO WS-RUTA-REPORTE.
+           SELECT ARCHIVO-ORDEN
+           ASSIGN TO "ORDANTIG.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EMPFD.
+
+       FD  REPORTE
+           RECORD CONTAINS 90 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(90).
+
+      *----------------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT, MISMO LAYOUT BINARIO QUE
+      * REG-EMPLEADOS/WS-DATOS-EMPLEADO PARA PODER USAR EMPLEADOS
+      * DIRECTO COMO ENTRADA DEL SORT (USING) SIN CONVERSIONES.
+      *----------------------------------------------------------------
+       SD  ARCHIVO-ORDEN.
+       01  REG-ORDEN.
+           05 SRT-ID-EMP           PIC 9(04).
+           05 SRT-NOMBRE-EMP       PIC X(20).
+           05 SRT-APE-PAT-EMP      PIC X(20).
+           05 SRT-APE-MAT-EMP      PIC X(20).
+           05 SRT-DIA-NAC          PIC 9(02).
+           05 SRT-MES-NAC          PIC 9(02).
+           05 SRT-ANIO-NAC         PIC 9(04).
+           05 SRT-DEPARTAMENTO     PIC 9(03).
+           05 SRT-PLANTA           PIC 9(02).
+           05 SRT-PUESTO           PIC 9(02).
+           05 SRT-SALARIO          PIC 9(07)V99.
+           05 SRT-MONEDA           PIC X(03).
+           05 SRT-STATUS-EMP       PIC X(01).
+           05 SRT-FECHA-BAJA       PIC 9(08).
+           05 SRT-FECHA-ALTA       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+
+       01  WS-RUTA-REPORTE        PIC X(80).
+
+       01  WS-FECHA-SISTEMA       PIC 9(08).
+       01  WS-ANIO-SISTEMA REDEFINES WS-FECHA-SISTEMA.
+           05 WS-SIS-ANIO          PIC 9(04).
+           05 FILLER               PIC 9(04).
+
+       01  WS-ANIO-ALTA-NUM       PIC 9(04).
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(34)   VALUE SPACES.
+           05 FILLER              PIC X(21)
+                                  VALUE "REPORTE DE ANTIGUEDAD".
+           05 FILLER              PIC X(35)   VALUE SPACES.
+
+       01  WS-MARGEN.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(01)   VALUE "*".
+           05 FILLER              PIC X(87)   VALUE ALL "-".
+           05 FILLER              PIC X(01)   VALUE "*".
+
+       01  WS-COLUMNAS.
+           05 FILLER              PIC X(02)   VALUE SPACES.
+           05 FILLER              PIC X(02)   VALUE "ID".
+           05 FILLER              PIC X(05)   VALUE SPACES.
+           05 FILLER              PIC X(06)   VALUE "NOMBRE".
+           05 FILLER              PIC X(17)   VALUE SPACES.
+           05 FILLER              PIC X(10)   VALUE "AP.PATERNO".
+           05 FILLER              PIC X(08)   VALUE SPACES.
+           05 FILLER              PIC X(13)   VALUE "FECHA DE ALTA".
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 FILLER              PIC X(15)   VALUE "ANIOS DE SERV.".
+
+       01  WS-DETALLE-EMP.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 WS-DET-ID           PIC ZZZZ9.
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(20).
+           05 FILLER              PIC X(03)   VALUE SPACES.
+           05 WS-DET-AP-PAT       PIC X(20).
+           05 FILLER              PIC X(04)   VALUE SPACES.
+           05 WS-DET-DIA          PIC X(02).
+           05 FILLER              PIC X(02)   VALUE "/".
+           05 WS-DET-MES          PIC X(02).
+           05 FILLER              PIC X(01)   VALUE "/".
+           05 WS-DET-ANIO         PIC X(04).
+           05 FILLER              PIC X(06)   VALUE SPACES.
+           05 WS-DET-ANIOS-SERV   PIC ZZ9.
+
+       01  WS-PIE.
+           05 FILLER              PIC X(01)   VALUE SPACES.
+           05 FILLER              PIC X(20)
+                              VALUE "TOTAL DE EMPLEADOS: ".
+           05 WS-PIE-CONT          PIC ZZZZ9.
+
+       01  WS-CONT-EMP            PIC 9(05)   VALUE ZEROS.
+
+       01  WS-ANIOS-SERVICIO      PIC 9(03)   VALUE ZEROS.
+
+       01  SW-FIN                 PIC X(03)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS   THRU 015-FIN
+           PERFORM 016-OBTIENE-RUTA-REPORTE THRU 016-FIN
+           PERFORM 017-OBTIENE-FECHA-SISTEMA THRU 017-FIN
+           PERFORM 020-ABRE-ARCHIVOS        THRU 020-FIN
+           PERFORM 030-TITULOS              THRU 030-FIN
+           PERFORM 025-ORDENA-EMPLEADOS     THRU 025-FIN
+           PERFORM 060-IMPRIME-TOTAL        THRU 060-FIN
+           PERFORM 050-CERRAR-ARCHIVOS      THRU 050-FIN
+           GOBACK.
+
+           COPY EMPRUTAP.
+
+      *----------------------------------------------------------------
+      * REPORTE-ANTIGUEDAD.TXT VIVE EN LA MISMA CARPETA QUE
+      * BD-EMPLEADOS.TXT, YA RESUELTA POR 015-OBTIENE-RUTA-DATOS.
+      *----------------------------------------------------------------
+       016-OBTIENE-RUTA-REPORTE.
+           STRING WS-DIR-DATOS               DELIMITED BY SPACE
+                  "\REPORTE-ANTIGUEDAD.TXT"   DELIMITED BY SIZE
+                  INTO WS-RUTA-REPORTE
+           END-STRING.
+       016-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SOLO SE NECESITA EL ANIO ACTUAL PARA CALCULAR LOS ANIOS DE
+      * SERVICIO CONTRA EL ANIO DE WS-FECHA-ALTA.
+      *----------------------------------------------------------------
+       017-OBTIENE-FECHA-SISTEMA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+       017-FIN. EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN OUTPUT REPORTE.
+       020-FIN. EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-COLUMNAS AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1.
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * ORDENA POR WS-FECHA-ALTA ASCENDENTE PARA QUE EL MAS ANTIGUO
+      * (EL DE MENOR FECHA DE ALTA) SALGA PRIMERO EN EL LISTADO.
+      *----------------------------------------------------------------
+       025-ORDENA-EMPLEADOS.
+           SORT ARCHIVO-ORDEN
+                ON ASCENDING KEY SRT-FECHA-ALTA
+                USING EMPLEADOS
+                OUTPUT PROCEDURE 040-PROCESA-ORDEN THRU 040-PROC-FIN.
+       025-FIN. EXIT.
+
+       040-PROCESA-ORDEN.
+           PERFORM 040-LEE THRU 040-LEE-FIN
+           PERFORM 040-PROCESO THRU 040-PROCESO-FIN
+                   UNTIL SW-FIN EQUAL "FIN".
+       040-PROC-FIN. EXIT.
+
+       040-LEE.
+           RETURN ARCHIVO-ORDEN INTO WS-DATOS-EMPLEADO
+                AT END
+                   MOVE "FIN" TO SW-FIN
+           END-RETURN.
+       040-LEE-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * LOS ANIOS DE SERVICIO SE CALCULAN POR ANIO CALENDARIO (ANIO
+      * ACTUAL MENOS ANIO DE WS-FECHA-ALTA), IGUAL QUE EL RANGO DE
+      * EDAD EN ALTAEMP/ARCHIVEMP: SIMPLE Y SUFICIENTE PARA UBICAR
+      * ANIVERSARIOS DE RECONOCIMIENTO SIN CONTAR MES Y DIA EXACTOS.
+      *----------------------------------------------------------------
+       040-PROCESO.
+           IF EMP-ACTIVO AND WS-FECHA-ALTA NOT EQUAL ZEROS
+              MOVE WS-FECHA-ALTA(1:4) TO WS-ANIO-ALTA-NUM
+              COMPUTE WS-ANIOS-SERVICIO =
+                      WS-SIS-ANIO - WS-ANIO-ALTA-NUM
+              MOVE WS-ID-EMP        TO WS-DET-ID
+              MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
+              MOVE WS-APE-PAT-EMP   TO WS-DET-AP-PAT
+              MOVE WS-FECHA-ALTA(7:2) TO WS-DET-DIA
+              MOVE WS-FECHA-ALTA(5:2) TO WS-DET-MES
+              MOVE WS-FECHA-ALTA(1:4) TO WS-DET-ANIO
+              MOVE WS-ANIOS-SERVICIO TO WS-DET-ANIOS-SERV
+              WRITE REG-REPORTE     FROM WS-DETALLE-EMP
+                    AFTER ADVANCING 1
+              ADD 1 TO WS-CONT-EMP
+           END-IF
+           PERFORM 040-LEE THRU 040-LEE-FIN.
+       040-PROCESO-FIN. EXIT.
+
+       060-IMPRIME-TOTAL.
+           MOVE WS-CONT-EMP TO WS-PIE-CONT
+           WRITE REG-REPORTE FROM WS-MARGEN AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-PIE    AFTER ADVANCING 1.
+       060-FIN. EXIT.
+
+       050-CERRAR-ARCHIVOS.
+           CLOSE REPORTE.
+       050-FIN. EXIT.
