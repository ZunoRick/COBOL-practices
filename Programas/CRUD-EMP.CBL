@@ -16,29 +16,120 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS
-           ASSIGN TO "C:\COBOL\Archivos\BD-EMPLEADOS.txt".
+           COPY EMPSEL.
+           COPY CTRSEL.
+           COPY OPERSEL.
 
       *****************************************************************
 
        DATA DIVISION.
        FILE SECTION.
-       FD  EMPLEADOS
-           RECORD CONTAINS 86 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-EMPLEADOS              PIC X(86).
+           COPY EMPFD.
+           COPY CTRFD.
+           COPY OPERFD.
 
        WORKING-STORAGE SECTION.
+           COPY EMPDATO.
+           COPY EMPFS.
+           COPY EMPRUTA.
+           COPY CTRFS.
+           COPY CTRRUTA.
+           COPY OPERFS.
+           COPY OPERRUTA.
        01  WS-RESPUESTA               PIC X(01).
+       01  WS-RESPUESTA-INIT          PIC X(01).
 
        01  WS-INDEX                   PIC 9(04)      VALUE ZEROS.
 
+       01  WS-ID-BUSCA                PIC 9(04).
+
+       01  WS-CALL-STATUS             PIC X(01).
+           88 CALL-EXITOSA                   VALUE "0".
+           88 CALL-FALLIDA                   VALUE "1".
+
+       01  WS-OPERADOR-NUEVO-ID       PIC X(08).
+
        PROCEDURE DIVISION.
        010-INICIO.
+           PERFORM 015-OBTIENE-RUTA-DATOS  THRU 015-FIN
+           PERFORM 022-OBTIENE-RUTA-CONTROLID THRU 022-FIN
+           PERFORM 027-OBTIENE-RUTA-OPERADORES THRU 027-FIN
+           PERFORM 025-LEE-CONTROLID       THRU 025-FIN
+           PERFORM 028-ABRE-OPERADORES     THRU 028-FIN
+           PERFORM 029-VALIDA-OPERADOR     THRU 029-FIN
+           CLOSE OPERADORES
            PERFORM 030-MUESTRA-MENU THRU 040-FIN
                    UNTIL WS-RESPUESTA EQUAL "E"
            GOBACK.
 
+           COPY CTRRUTAP.
+           COPY OPERRUTAP.
+
+      *----------------------------------------------------------------
+      * BD-OPERADORES.TXT SE CREA EN LA PRIMERA CORRIDA CON UN
+      * OPERADOR "ADMIN" YA CAPTURADO, PARA QUE 029-VALIDA-OPERADOR
+      * TENGA UNA CLAVE VALIDA CON LA CUAL ENTRAR EN UN AMBIENTE
+      * NUEVO. DE AHI EN ADELANTE SE DAN DE ALTA MAS OPERADORES DESDE
+      * EL MENU (OPCION "O", VER 070-ALTA-OPERADOR) SIN TOCAR EL
+      * ARCHIVO A MANO.
+      *----------------------------------------------------------------
+       028-ABRE-OPERADORES.
+           OPEN I-O OPERADORES
+           IF FS-OPERADORES-NO-EXISTE
+              OPEN OUTPUT OPERADORES
+              MOVE "ADMIN"          TO REG-OPERADOR-ID
+              MOVE "ADMINISTRADOR"  TO REG-OPERADOR-NOMBRE
+              WRITE REG-OPERADORES
+              CLOSE OPERADORES
+              OPEN I-O OPERADORES
+              DISPLAY "SE CREO BD-OPERADORES.TXT CON EL OPERADOR "
+                      "INICIAL 'ADMIN'."
+           END-IF.
+       028-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * PIDE LA CLAVE DE OPERADOR ANTES DE MOSTRAR EL MENU Y LA DEJA EN
+      * WS-OPERADOR-ID PARA ESTAMPARLA EN LA BITACORA DE
+      * ALTAEMP/BAJAEMP/CAMBIOEMP (VER 040-EJECUTA-OPCION).
+      *----------------------------------------------------------------
+       029-VALIDA-OPERADOR.
+           DISPLAY "CLAVE DE OPERADOR: "
+           ACCEPT WS-OPERADOR-ID
+           MOVE WS-OPERADOR-ID TO REG-OPERADOR-ID
+           READ OPERADORES
+                INVALID KEY
+                   DISPLAY "OPERADOR NO AUTORIZADO."
+                   DISPLAY " "
+                   GO TO 029-VALIDA-OPERADOR
+           END-READ.
+       029-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * LEE EL ULTIMO WS-ID-EMP ASIGNADO EN LA CORRIDA ANTERIOR PARA
+      * QUE LK-INDEX SIGA CONTANDO A PARTIR DE AHI. SI BD-CONTROLID.TXT
+      * TODAVIA NO EXISTE (PRIMERA CORRIDA) SE ARRANCA DESDE CERO.
+      *----------------------------------------------------------------
+       025-LEE-CONTROLID.
+           OPEN INPUT CONTROLID
+           IF FS-CONTROLID-OK
+              READ CONTROLID INTO WS-INDEX
+              CLOSE CONTROLID
+           ELSE
+              MOVE ZEROS TO WS-INDEX
+           END-IF.
+       025-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * GRABA EL ULTIMO WS-ID-EMP ASIGNADO PARA QUE LA SIGUIENTE
+      * CORRIDA DE CRUD-EMP RETOME LA NUMERACION DESDE AHI.
+      *----------------------------------------------------------------
+       026-ESCRIBE-CONTROLID.
+           MOVE WS-INDEX TO REG-ULTIMO-ID
+           OPEN OUTPUT CONTROLID
+           WRITE REG-CONTROLID
+           CLOSE CONTROLID.
+       026-FIN. EXIT.
+
        030-MUESTRA-MENU.
            DISPLAY "TECLEE UNA OPCION: "
            DISPLAY " "
@@ -50,6 +141,13 @@
            DISPLAY " "
            DISPLAY "I: IMPRIMIR LISTA DE EMPLEADOS"
            DISPLAY " "
+           DISPLAY "L: CONSULTAR UN EMPLEADO POR CLAVE"
+           DISPLAY " "
+           DISPLAY "O: DAR DE ALTA UN OPERADOR AUTORIZADO"
+           DISPLAY " "
+           DISPLAY "Z: INICIALIZAR BASE DE DATOS DE EMPLEADOS (BORRA "
+                   "TODO LO CAPTURADO)"
+           DISPLAY " "
            DISPLAY "E: SALIR DEL PROGRAMA"
            DISPLAY " "
            ACCEPT WS-RESPUESTA.
@@ -57,18 +155,130 @@
        040-EJECUTA-OPCION.
            EVALUATE WS-RESPUESTA
            WHEN "A"
-                CALL "ALTAEMP"   USING WS-INDEX
+                MOVE "0" TO WS-CALL-STATUS
+                CALL "ALTAEMP"   USING WS-INDEX WS-OPERADOR-ID
+                                       WS-CALL-STATUS
+                PERFORM 042-VERIFICA-LLAMADA THRU 042-FIN
            WHEN "B"
-                CALL "BAJAEMP"   USING WS-INDEX
+                MOVE "0" TO WS-CALL-STATUS
+                CALL "BAJAEMP"   USING WS-INDEX WS-OPERADOR-ID
+                                       WS-CALL-STATUS
+                PERFORM 042-VERIFICA-LLAMADA THRU 042-FIN
            WHEN "C"
-                CALL "CAMBIOEMP" USING WS-INDEX
+                MOVE "0" TO WS-CALL-STATUS
+                CALL "CAMBIOEMP" USING WS-INDEX WS-OPERADOR-ID
+                                       WS-CALL-STATUS
+                PERFORM 042-VERIFICA-LLAMADA THRU 042-FIN
            WHEN "I"
-                CALL "IMPRIMEMP"
-                DISPLAY "EMPLEADOS IMPRESOS"
+                MOVE "0" TO WS-CALL-STATUS
+                CALL "IMPRIMEMP" USING WS-CALL-STATUS
+                IF CALL-EXITOSA
+                   DISPLAY "EMPLEADOS IMPRESOS"
+                ELSE
+                   PERFORM 042-VERIFICA-LLAMADA THRU 042-FIN
+                END-IF
+           WHEN "L"
+                PERFORM 050-CONSULTA-EMPLEADO THRU 050-FIN
+           WHEN "O"
+                PERFORM 070-ALTA-OPERADOR THRU 070-FIN
+           WHEN "Z"
+                PERFORM 060-INICIALIZA-BD THRU 060-FIN
            WHEN "E"
+                PERFORM 026-ESCRIBE-CONTROLID THRU 026-FIN
                 GOBACK
            WHEN OTHER
                 DISPLAY "OPCION NO VALIDA"
                 GO TO 030-MUESTRA-MENU
            END-EVALUATE.
        040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * SI EL SUBPROGRAMA LLAMADO DEJO WS-CALL-STATUS EN "1" (NO PUDO
+      * ABRIR SUS ARCHIVOS), SE AVISA AQUI EN LUGAR DE ASUMIR QUE LA
+      * OPERACION SE COMPLETO.
+      *----------------------------------------------------------------
+       042-VERIFICA-LLAMADA.
+           IF CALL-FALLIDA
+              DISPLAY "LA OPERACION NO SE COMPLETO. REVISE QUE LOS "
+                      "ARCHIVOS DE DATOS ESTEN DISPONIBLES."
+           END-IF.
+       042-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * BORRA POR COMPLETO BD-EMPLEADOS.TXT (OPEN OUTPUT LA TRUNCA) Y
+      * REINICIA BD-CONTROLID.TXT EN CERO, PARA ARRANCAR UN AMBIENTE
+      * NUEVO A PROPOSITO EN LUGAR DE COMO EFECTO SECUNDARIO DE
+      * ALTAEMP. PIDE CONFIRMACION PORQUE ES IRREVERSIBLE.
+      *----------------------------------------------------------------
+       060-INICIALIZA-BD.
+           DISPLAY "ESTO BORRARA TODOS LOS EMPLEADOS CAPTURADOS Y "
+                   "REINICIARA EL CONTADOR DE CLAVES."
+           DISPLAY "CONFIRMA QUE DESEA INICIALIZAR LA BASE DE DATOS? "
+                   "(Y/N): "
+           ACCEPT WS-RESPUESTA-INIT
+           EVALUATE WS-RESPUESTA-INIT
+           WHEN "Y"
+              OPEN OUTPUT EMPLEADOS
+              CLOSE EMPLEADOS
+              MOVE ZEROS TO WS-INDEX
+              PERFORM 026-ESCRIBE-CONTROLID THRU 026-FIN
+              DISPLAY "BASE DE DATOS DE EMPLEADOS INICIALIZADA."
+           WHEN "N"
+              DISPLAY "OPERACION CANCELADA."
+           WHEN OTHER
+              DISPLAY "RESPUESTA INVALIDA. TECLEE Y O N."
+              DISPLAY " "
+              GO TO 060-INICIALIZA-BD
+           END-EVALUATE.
+       060-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * DA DE ALTA UN OPERADOR AUTORIZADO EN BD-OPERADORES.TXT, PARA
+      * QUE NO SE NECESITE EDITAR EL ARCHIVO A MANO PARA CRECER LA
+      * LISTA DE CLAVES QUE 029-VALIDA-OPERADOR ACEPTA. USA
+      * WS-OPERADOR-NUEVO-ID EN LUGAR DE WS-OPERADOR-ID PARA NO PISAR
+      * LA CLAVE DEL OPERADOR QUE YA INICIO SESION EN ESTA CORRIDA.
+      *----------------------------------------------------------------
+       070-ALTA-OPERADOR.
+           OPEN I-O OPERADORES
+           DISPLAY "CLAVE DEL NUEVO OPERADOR: "
+           ACCEPT WS-OPERADOR-NUEVO-ID
+           MOVE WS-OPERADOR-NUEVO-ID TO REG-OPERADOR-ID
+           DISPLAY "NOMBRE DEL OPERADOR: "
+           ACCEPT REG-OPERADOR-NOMBRE
+           WRITE REG-OPERADORES
+                INVALID KEY
+                   DISPLAY "YA EXISTE UN OPERADOR CON ESA CLAVE."
+                NOT INVALID KEY
+                   DISPLAY "OPERADOR DADO DE ALTA."
+           END-WRITE
+           CLOSE OPERADORES.
+       070-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * CONSULTA RAPIDA DE UN EMPLEADO POR CLAVE, SIN PASAR POR EL
+      * REPORTE COMPLETO DE IMPRIMEMP.
+      *----------------------------------------------------------------
+       050-CONSULTA-EMPLEADO.
+           PERFORM 015-OBTIENE-RUTA-DATOS THRU 015-FIN
+           OPEN INPUT EMPLEADOS
+           DISPLAY "CLAVE DEL EMPLEADO A CONSULTAR: "
+           ACCEPT WS-ID-BUSCA
+           MOVE WS-ID-BUSCA TO REG-ID-EMP
+           READ EMPLEADOS INTO WS-DATOS-EMPLEADO
+                INVALID KEY
+                   DISPLAY "NO SE ENCONTRO EL EMPLEADO " WS-ID-BUSCA "."
+                NOT INVALID KEY
+                   DISPLAY "NOMBRE          : " WS-NOMBRE-EMP
+                   DISPLAY "APELLIDO PATERNO: " WS-APE-PAT-EMP
+                   DISPLAY "APELLIDO MATERNO: " WS-APE-MAT-EMP
+                   DISPLAY "FECHA DE NAC.   : " WS-DIA-NAC "/"
+                           WS-MES-NAC "/" WS-ANIO-NAC
+                   DISPLAY "DEPARTAMENTO    : " WS-DEPARTAMENTO
+                   DISPLAY "PUESTO          : " WS-PUESTO
+                   DISPLAY "SUELDO          : " WS-SALARIO
+           END-READ
+           CLOSE EMPLEADOS.
+       050-FIN. EXIT.
+
+           COPY EMPRUTAP.
