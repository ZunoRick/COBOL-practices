@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * CTRFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-CONTROLID.TXT
+      *----------------------------------------------------------------
+       FD  CONTROLID
+           RECORD CONTAINS 04 CHARACTERS.
+       01  REG-CONTROLID.
+           05 REG-ULTIMO-ID       PIC 9(04).
