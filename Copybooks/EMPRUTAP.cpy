@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * EMPRUTAP.cpy - ARMA LA RUTA DE BD-EMPLEADOS.TXT A PARTIR DE LA
+      *                VARIABLE DE AMBIENTE CRUDEMP_DATOS, PARA PODER
+      *                APUNTAR A UNA CARPETA DE PRUEBAS O DE PRODUCCION
+      *                SIN RECOMPILAR. SI NO ESTA DEFINIDA SE USA LA
+      *                RUTA HISTORICA DEL SISTEMA.
+      *----------------------------------------------------------------
+       015-OBTIENE-RUTA-DATOS.
+           ACCEPT WS-DIR-DATOS FROM ENVIRONMENT "CRUDEMP_DATOS"
+           IF WS-DIR-DATOS EQUAL SPACES
+              MOVE "C:\COBOL\Archivos" TO WS-DIR-DATOS
+           END-IF
+           STRING WS-DIR-DATOS      DELIMITED BY SPACE
+                  "\BD-EMPLEADOS.txt" DELIMITED BY SIZE
+                  INTO WS-RUTA-EMPLEADOS
+           END-STRING.
+       015-FIN. EXIT.
