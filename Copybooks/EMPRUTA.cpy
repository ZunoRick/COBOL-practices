@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * EMPRUTA.cpy - AREAS DE TRABAJO PARA LA RUTA DE DATOS DEL CRUD
+      *               DE EMPLEADOS (VER EMPRUTAP.cpy)
+      *----------------------------------------------------------------
+       01  WS-DIR-DATOS           PIC X(60).
+       01  WS-RUTA-EMPLEADOS      PIC X(80).
