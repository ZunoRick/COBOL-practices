@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CTRRUTAP.cpy - ARMA LA RUTA DE BD-CONTROLID.TXT A PARTIR DE
+      *                WS-DIR-DATOS (YA RESUELTA POR
+      *                015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       022-OBTIENE-RUTA-CONTROLID.
+           STRING WS-DIR-DATOS            DELIMITED BY SPACE
+                  "\BD-CONTROLID.txt"     DELIMITED BY SIZE
+                  INTO WS-RUTA-CONTROLID
+           END-STRING.
+       022-FIN. EXIT.
