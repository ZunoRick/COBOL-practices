@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * CTRFS.cpy - CODIGO DE ESTADO DE E/S DE BD-CONTROLID.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-CONTROLID        PIC X(02)     VALUE "00".
+           88 FS-CONTROLID-OK             VALUE "00".
+           88 FS-CONTROLID-NO-EXISTE      VALUE "23" "35".
