@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * PUESRUTAP.cpy - ARMA LA RUTA DE BD-PUESTOS.TXT A PARTIR DE
+      *                 WS-DIR-DATOS (YA RESUELTA POR
+      *                 015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                 MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       019-OBTIENE-RUTA-PUESTOS.
+           STRING WS-DIR-DATOS          DELIMITED BY SPACE
+                  "\BD-PUESTOS.txt"     DELIMITED BY SIZE
+                  INTO WS-RUTA-PUESTOS
+           END-STRING.
+       019-FIN. EXIT.
