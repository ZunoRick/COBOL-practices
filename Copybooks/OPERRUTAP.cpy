@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * OPERRUTAP.cpy - ARMA LA RUTA DE BD-OPERADORES.TXT A PARTIR DE
+      *                 WS-DIR-DATOS (YA RESUELTA POR
+      *                 015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                 MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       027-OBTIENE-RUTA-OPERADORES.
+           STRING WS-DIR-DATOS           DELIMITED BY SPACE
+                  "\BD-OPERADORES.txt"   DELIMITED BY SIZE
+                  INTO WS-RUTA-OPERADORES
+           END-STRING.
+       027-FIN. EXIT.
