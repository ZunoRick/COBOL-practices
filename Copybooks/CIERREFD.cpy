@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * CIERREFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-FECHAS-CIERRE.TXT
+      *----------------------------------------------------------------
+       FD  FECHAS-CIERRE.
+       01  REG-FECHA-CIERRE          PIC 9(08).
