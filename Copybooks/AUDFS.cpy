@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * AUDFS.cpy - CODIGO DE ESTADO DE E/S DE BD-AUDITORIA.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-AUDITORIA         PIC X(02)     VALUE "00".
+           88 FS-AUDITORIA-OK              VALUE "00".
