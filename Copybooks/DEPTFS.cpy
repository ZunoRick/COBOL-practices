@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * DEPTFS.cpy - CODIGO DE ESTADO DE E/S DE BD-DEPARTAMENTOS.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-DEPARTAMENTOS     PIC X(02)     VALUE "00".
+           88 FS-DEPARTAMENTOS-OK          VALUE "00".
+           88 FS-DEPARTAMENTOS-NO-EXISTE   VALUE "23" "35".
