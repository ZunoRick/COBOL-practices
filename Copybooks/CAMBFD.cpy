@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * CAMBFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-CAMBIOS.TXT. UN
+      *              RENGLON POR CAMPO MODIFICADO (NO POR CORRIDA DE
+      *              CAMBIOEMP), PARA PODER CONTESTAR "POR QUE CAMBIO
+      *              EL SUELDO DEL EMPLEADO 0231" CON EL VALOR ANTERIOR
+      *              Y EL NUEVO, NO SOLO CON EL HECHO DE QUE HUBO UN
+      *              CAMBIO.
+      *----------------------------------------------------------------
+       FD  CAMBIOS
+           RECORD CONTAINS 72 CHARACTERS.
+       01  REG-CAMBIOS.
+           05 CAM-FECHA.
+              10 CAM-ANIO             PIC 9(02).
+              10 CAM-MES              PIC 9(02).
+              10 CAM-DIA              PIC 9(02).
+           05 CAM-HORA.
+              10 CAM-HH               PIC 9(02).
+              10 CAM-MM               PIC 9(02).
+              10 CAM-SS               PIC 9(02).
+           05 CAM-ID-EMP              PIC 9(04).
+           05 CAM-CAMPO               PIC X(16).
+           05 CAM-VALOR-ANTERIOR      PIC X(20).
+           05 CAM-VALOR-NUEVO         PIC X(20).
