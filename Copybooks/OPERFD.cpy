@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * OPERFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-OPERADORES.TXT
+      *              (ORGANIZACION INDEXADA, CLAVE REG-OPERADOR-ID)
+      *----------------------------------------------------------------
+       FD  OPERADORES
+           RECORD CONTAINS 28 CHARACTERS.
+       01  REG-OPERADORES.
+           05 REG-OPERADOR-ID      PIC X(08).
+           05 REG-OPERADOR-NOMBRE  PIC X(20).
