@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * CAMBWRTP.cpy - ESCRIBE UN RENGLON DE BD-CAMBIOS.TXT CON LA
+      *                FECHA/HORA ACTUAL Y EL WS-ID-EMP, CAMPO, VALOR
+      *                ANTERIOR Y VALOR NUEVO QUE EL PROGRAMA LLAMANTE
+      *                HAYA DEJADO EN WS-CAM-CAMPO/WS-CAM-VALOR-
+      *                ANTERIOR/WS-CAM-VALOR-NUEVO.
+      *----------------------------------------------------------------
+       065-REGISTRA-CAMBIO.
+           ACCEPT CAM-FECHA FROM DATE
+           ACCEPT CAM-HORA  FROM TIME
+           MOVE WS-ID-EMP             TO CAM-ID-EMP
+           MOVE WS-CAM-CAMPO          TO CAM-CAMPO
+           MOVE WS-CAM-VALOR-ANTERIOR TO CAM-VALOR-ANTERIOR
+           MOVE WS-CAM-VALOR-NUEVO    TO CAM-VALOR-NUEVO
+           WRITE REG-CAMBIOS.
+       065-FIN. EXIT.
