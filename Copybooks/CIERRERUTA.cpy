@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * CIERRERUTA.cpy - AREA DE TRABAJO PARA LA RUTA DE
+      *                  BD-FECHAS-CIERRE.TXT (VER CIERRERUTAP.cpy)
+      *----------------------------------------------------------------
+       01  WS-RUTA-CIERRE            PIC X(80).
