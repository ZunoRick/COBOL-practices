@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * PUESFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-PUESTOS.TXT
+      *              (ORGANIZACION INDEXADA, CLAVE REG-PUESTO-COD)
+      *----------------------------------------------------------------
+       FD  PUESTOS
+           RECORD CONTAINS 35 CHARACTERS.
+       01  REG-PUESTOS.
+           05 REG-PUESTO-COD      PIC 9(02).
+           05 REG-PUESTO-NOMBRE   PIC X(15).
+           05 REG-PUESTO-SAL-MIN  PIC 9(07)V99.
+           05 REG-PUESTO-SAL-MAX  PIC 9(07)V99.
