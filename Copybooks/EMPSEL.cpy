@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * EMPSEL.cpy - CLAUSULA SELECT DE BD-EMPLEADOS.TXT
+      *              ARCHIVO INDEXADO POR WS-ID-EMP (REG-ID-EMP)
+      *----------------------------------------------------------------
+           SELECT EMPLEADOS
+           ASSIGN TO WS-RUTA-EMPLEADOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID-EMP
+           FILE STATUS IS WS-FS-EMPLEADOS.
