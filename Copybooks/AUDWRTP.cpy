@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * AUDWRTP.cpy - ESCRIBE UN RENGLON DE BITACORA EN AUDITORIA CON
+      *               LA FECHA/HORA ACTUAL, EL WS-ID-EMP AFECTADO, LA
+      *               OPERACION QUE EL PROGRAMA LLAMANTE HAYA DEJADO EN
+      *               WS-AUD-OPERACION (P.EJ. "ALTA", "BAJA", "CAMBIO")
+      *               Y EL OPERADOR QUE LA HIZO (WS-AUD-OPERADOR, YA
+      *               VALIDADO POR CRUD-EMP CONTRA BD-OPERADORES.TXT).
+      *----------------------------------------------------------------
+       060-REGISTRA-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE
+           ACCEPT AUD-HORA  FROM TIME
+           MOVE WS-ID-EMP        TO AUD-ID-EMP
+           MOVE WS-AUD-OPERACION TO AUD-OPERACION
+           MOVE WS-AUD-OPERADOR  TO AUD-OPERADOR
+           WRITE REG-AUDITORIA.
+       060-FIN. EXIT.
