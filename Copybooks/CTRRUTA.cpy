@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * CTRRUTA.cpy - AREA DE TRABAJO PARA LA RUTA DE BD-CONTROLID.TXT
+      *               (VER CTRRUTAP.cpy)
+      *----------------------------------------------------------------
+       01  WS-RUTA-CONTROLID       PIC X(80).
