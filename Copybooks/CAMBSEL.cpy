@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * CAMBSEL.cpy - CLAUSULA SELECT DE BD-CAMBIOS.TXT, BITACORA
+      *               DETALLADA DE CAMPO/VALOR ANTERIOR/VALOR NUEVO
+      *               DE CADA CAMBIO HECHO POR CAMBIOEMP
+      *----------------------------------------------------------------
+           SELECT CAMBIOS
+           ASSIGN TO WS-RUTA-CAMBIOS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CAMBIOS.
