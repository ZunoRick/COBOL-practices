@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      * EMPDATO.cpy - LAYOUT DE TRABAJO DE UN EMPLEADO
+      *               COMPARTIDO POR TODOS LOS PROGRAMAS DEL CRUD
+      *               DE EMPLEADOS (ALTAEMP/BAJAEMP/CAMBIOEMP/
+      *               IMPRIMEMP Y REPORTES DERIVADOS).
+      *----------------------------------------------------------------
+       01  WS-DATOS-EMPLEADO.
+           05 WS-ID-EMP           PIC 9(04).
+           05 WS-NOMBRE-EMP       PIC X(20).
+           05 WS-APE-PAT-EMP      PIC X(20).
+           05 WS-APE-MAT-EMP      PIC X(20).
+           05 WS-DIA-NAC          PIC 9(02).
+           05 WS-MES-NAC          PIC 9(02).
+           05 WS-ANIO-NAC         PIC 9(04).
+           05 WS-DEPARTAMENTO     PIC 9(03).
+           05 WS-PLANTA           PIC 9(02).
+           05 WS-PUESTO           PIC 9(02).
+           05 WS-SALARIO          PIC 9(07)V99.
+           05 WS-MONEDA           PIC X(03)     VALUE "MXN".
+           05 WS-STATUS-EMP       PIC X(01)     VALUE "A".
+               88 EMP-ACTIVO             VALUE "A".
+               88 EMP-INACTIVO           VALUE "I".
+               88 EMP-PERMISO            VALUE "L".
+           05 WS-FECHA-BAJA       PIC 9(08)     VALUE ZEROS.
+           05 WS-FECHA-ALTA       PIC 9(08)     VALUE ZEROS.
