@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * DEPTRUTAP.cpy - ARMA LA RUTA DE BD-DEPARTAMENTOS.TXT A PARTIR
+      *                 DE WS-DIR-DATOS (YA RESUELTA POR
+      *                 015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                 MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       018-OBTIENE-RUTA-DEPARTAMENTOS.
+           STRING WS-DIR-DATOS                DELIMITED BY SPACE
+                  "\BD-DEPARTAMENTOS.txt"     DELIMITED BY SIZE
+                  INTO WS-RUTA-DEPARTAMENTOS
+           END-STRING.
+       018-FIN. EXIT.
