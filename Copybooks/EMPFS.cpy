@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * EMPFS.cpy - CODIGO DE ESTADO DE E/S DE BD-EMPLEADOS.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-EMPLEADOS        PIC X(02)     VALUE "00".
+           88 FS-EMPLEADOS-OK             VALUE "00".
+           88 FS-EMPLEADOS-NO-EXISTE      VALUE "23" "35".
+           88 FS-EMPLEADOS-DUPLICADO      VALUE "22".
