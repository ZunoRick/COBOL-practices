@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CIERRERUTAP.cpy - ARMA LA RUTA DE BD-FECHAS-CIERRE.TXT A
+      *                   PARTIR DE WS-DIR-DATOS (YA RESUELTA POR
+      *                   015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                   MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       024-OBTIENE-RUTA-CIERRE.
+           STRING WS-DIR-DATOS           DELIMITED BY SPACE
+                  "\BD-FECHAS-CIERRE.txt" DELIMITED BY SIZE
+                  INTO WS-RUTA-CIERRE
+           END-STRING.
+       024-FIN. EXIT.
