@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * DEPTSEL.cpy - CLAUSULA SELECT DE BD-DEPARTAMENTOS.TXT
+      *               ARCHIVO INDEXADO POR WS-DEPTO-CODIGO (REG-DEPTO-COD)
+      *----------------------------------------------------------------
+           SELECT DEPARTAMENTOS
+           ASSIGN TO WS-RUTA-DEPARTAMENTOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-DEPTO-COD
+           FILE STATUS IS WS-FS-DEPARTAMENTOS.
