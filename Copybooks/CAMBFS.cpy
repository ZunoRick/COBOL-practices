@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * CAMBFS.cpy - CODIGO DE ESTADO DE E/S DE BD-CAMBIOS.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-CAMBIOS            PIC X(02)     VALUE "00".
+           88 FS-CAMBIOS-OK                 VALUE "00".
