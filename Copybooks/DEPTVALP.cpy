@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * DEPTVALP.cpy - VALIDA WS-DEPARTAMENTO CONTRA BD-DEPARTAMENTOS.
+      *                REQUIERE QUE DEPARTAMENTOS YA ESTE ABIERTO.
+      *----------------------------------------------------------------
+       037-VALIDA-DEPARTAMENTO.
+           MOVE WS-DEPARTAMENTO TO REG-DEPTO-COD
+           READ DEPARTAMENTOS
+                INVALID KEY
+                   DISPLAY "CLAVE DE DEPARTAMENTO INEXISTENTE."
+                   DISPLAY " "
+                   GO TO 030-LEE-DATOS
+           END-READ.
+       037-FIN. EXIT.
