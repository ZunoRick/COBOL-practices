@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * AUDSEL.cpy - CLAUSULA SELECT DE BD-AUDITORIA.TXT, BITACORA
+      *              SECUENCIAL DE ALTAS/BAJAS/CAMBIOS DE EMPLEADOS
+      *----------------------------------------------------------------
+           SELECT AUDITORIA
+           ASSIGN TO WS-RUTA-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDITORIA.
