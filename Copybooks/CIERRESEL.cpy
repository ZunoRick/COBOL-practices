@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CIERRESEL.cpy - CLAUSULA SELECT DE BD-FECHAS-CIERRE.TXT, LISTA
+      *                 DE FECHAS (UNA POR RENGLON, AAAAMMDD) EN LAS
+      *                 QUE EL CIERRE DE NOMINA TIENE EL MAESTRO DE
+      *                 EMPLEADOS BLOQUEADO PARA ALTAS. ES OPCIONAL:
+      *                 SI NO EXISTE, LA VALIDACION SOLO CONSIDERA EL
+      *                 FIN DE SEMANA.
+      *----------------------------------------------------------------
+           SELECT FECHAS-CIERRE
+           ASSIGN TO WS-RUTA-CIERRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CIERRE.
