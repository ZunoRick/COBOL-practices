@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * PUESFS.cpy - CODIGO DE ESTADO DE E/S DE BD-PUESTOS.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-PUESTOS           PIC X(02)     VALUE "00".
+           88 FS-PUESTOS-OK                VALUE "00".
+           88 FS-PUESTOS-NO-EXISTE         VALUE "23" "35".
