@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CAMBRUTAP.cpy - ARMA LA RUTA DE BD-CAMBIOS.TXT A PARTIR DE
+      *                 WS-DIR-DATOS (YA RESUELTA POR
+      *                 015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                 MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       023-OBTIENE-RUTA-CAMBIOS.
+           STRING WS-DIR-DATOS           DELIMITED BY SPACE
+                  "\BD-CAMBIOS.txt"      DELIMITED BY SIZE
+                  INTO WS-RUTA-CAMBIOS
+           END-STRING.
+       023-FIN. EXIT.
