@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * PUESSEL.cpy - CLAUSULA SELECT DE BD-PUESTOS.TXT
+      *               ARCHIVO INDEXADO POR WS-PUESTO (REG-PUESTO-COD)
+      *----------------------------------------------------------------
+           SELECT PUESTOS
+           ASSIGN TO WS-RUTA-PUESTOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-PUESTO-COD
+           FILE STATUS IS WS-FS-PUESTOS.
