@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * OPERRUTA.cpy - AREA DE TRABAJO PARA LA RUTA DE BD-OPERADORES.TXT
+      *                (VER OPERRUTAP.cpy) Y PARA LA CLAVE DE OPERADOR
+      *                CAPTURADA AL ARRANCAR CRUD-EMP.
+      *----------------------------------------------------------------
+       01  WS-RUTA-OPERADORES      PIC X(80).
+       01  WS-OPERADOR-ID          PIC X(08).
