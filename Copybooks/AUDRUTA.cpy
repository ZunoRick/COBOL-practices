@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * AUDRUTA.cpy - AREAS DE TRABAJO PARA LA RUTA Y EL TIPO DE
+      *               OPERACION DE BD-AUDITORIA.TXT (VER AUDRUTAP.cpy
+      *               Y AUDWRTP.cpy)
+      *----------------------------------------------------------------
+       01  WS-RUTA-AUDITORIA       PIC X(80).
+       01  WS-AUD-OPERACION        PIC X(06).
+       01  WS-AUD-OPERADOR         PIC X(08)     VALUE SPACES.
