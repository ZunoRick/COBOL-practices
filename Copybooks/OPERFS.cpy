@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * OPERFS.cpy - CODIGO DE ESTADO DE E/S DE BD-OPERADORES.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-OPERADORES        PIC X(02)     VALUE "00".
+           88 FS-OPERADORES-OK             VALUE "00".
+           88 FS-OPERADORES-NO-EXISTE      VALUE "23" "35".
