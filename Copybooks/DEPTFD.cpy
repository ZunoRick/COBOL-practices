@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * DEPTFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-DEPARTAMENTOS.TXT
+      *              (ORGANIZACION INDEXADA, CLAVE REG-DEPTO-COD)
+      *----------------------------------------------------------------
+       FD  DEPARTAMENTOS
+           RECORD CONTAINS 23 CHARACTERS.
+       01  REG-DEPARTAMENTOS.
+           05 REG-DEPTO-COD       PIC 9(03).
+           05 REG-DEPTO-NOMBRE    PIC X(20).
