@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * OPERSEL.cpy - CLAUSULA SELECT DE BD-OPERADORES.TXT, ARCHIVO
+      *               INDEXADO POR REG-OPERADOR-ID CON LOS OPERADORES
+      *               AUTORIZADOS A USAR CRUD-EMP.
+      *----------------------------------------------------------------
+           SELECT OPERADORES
+           ASSIGN TO WS-RUTA-OPERADORES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-OPERADOR-ID
+           FILE STATUS IS WS-FS-OPERADORES.
