@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * AUDRUTAP.cpy - ARMA LA RUTA DE BD-AUDITORIA.TXT A PARTIR DE
+      *                WS-DIR-DATOS (YA RESUELTA POR
+      *                015-OBTIENE-RUTA-DATOS), PARA QUE VIVA EN LA
+      *                MISMA CARPETA QUE BD-EMPLEADOS.TXT.
+      *----------------------------------------------------------------
+       021-OBTIENE-RUTA-AUDITORIA.
+           STRING WS-DIR-DATOS           DELIMITED BY SPACE
+                  "\BD-AUDITORIA.txt"    DELIMITED BY SIZE
+                  INTO WS-RUTA-AUDITORIA
+           END-STRING.
+       021-FIN. EXIT.
