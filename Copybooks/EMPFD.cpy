@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * EMPFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-EMPLEADOS.TXT
+      *             (ORGANIZACION INDEXADA, CLAVE REG-ID-EMP)
+      *----------------------------------------------------------------
+       FD  EMPLEADOS
+           RECORD CONTAINS 108 CHARACTERS.
+       01  REG-EMPLEADOS.
+           05 REG-ID-EMP          PIC 9(04).
+           05 REG-RESTO-EMP       PIC X(104).
