@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * PUESRUTA.cpy - AREA DE TRABAJO PARA LA RUTA DE BD-PUESTOS
+      *                (VER PUESRUTAP.cpy)
+      *----------------------------------------------------------------
+       01  WS-RUTA-PUESTOS         PIC X(80).
