@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * DEPTRUTA.cpy - AREA DE TRABAJO PARA LA RUTA DE BD-DEPARTAMENTOS
+      *                (VER DEPTRUTAP.cpy)
+      *----------------------------------------------------------------
+       01  WS-RUTA-DEPARTAMENTOS   PIC X(80).
