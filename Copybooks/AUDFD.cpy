@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * AUDFD.cpy - DESCRIPCION DE ARCHIVO PARA BD-AUDITORIA.TXT
+      *----------------------------------------------------------------
+       FD  AUDITORIA
+           RECORD CONTAINS 30 CHARACTERS.
+       01  REG-AUDITORIA.
+           05 AUD-FECHA.
+              10 AUD-ANIO          PIC 9(02).
+              10 AUD-MES           PIC 9(02).
+              10 AUD-DIA           PIC 9(02).
+           05 AUD-HORA.
+              10 AUD-HH            PIC 9(02).
+              10 AUD-MM            PIC 9(02).
+              10 AUD-SS            PIC 9(02).
+           05 AUD-ID-EMP           PIC 9(04).
+           05 AUD-OPERACION        PIC X(06).
+           05 AUD-OPERADOR         PIC X(08).
