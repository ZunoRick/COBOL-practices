@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * CTRSEL.cpy - CLAUSULA SELECT DE BD-CONTROLID.TXT, EL REGISTRO DE
+      *              CONTROLID QUE GUARDA EL ULTIMO WS-ID-EMP ASIGNADO
+      *              PARA QUE LA NUMERACION SIGA ENTRE CORRIDAS.
+      *----------------------------------------------------------------
+           SELECT CONTROLID
+           ASSIGN TO WS-RUTA-CONTROLID
+           FILE STATUS IS WS-FS-CONTROLID.
