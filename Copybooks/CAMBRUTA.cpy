@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * CAMBRUTA.cpy - AREAS DE TRABAJO PARA LA RUTA DE BD-CAMBIOS.TXT
+      *                (VER CAMBRUTAP.cpy) Y PARA EL RENGLON DE CAMBIO
+      *                QUE ARMA EL PROGRAMA LLAMANTE ANTES DE
+      *                PERFORM 070-REGISTRA-CAMBIO (VER CAMBWRTP.cpy).
+      *----------------------------------------------------------------
+       01  WS-RUTA-CAMBIOS           PIC X(80).
+       01  WS-CAM-CAMPO              PIC X(16).
+       01  WS-CAM-VALOR-ANTERIOR     PIC X(20).
+       01  WS-CAM-VALOR-NUEVO        PIC X(20).
