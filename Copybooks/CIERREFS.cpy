@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * CIERREFS.cpy - CODIGO DE ESTADO DE E/S DE BD-FECHAS-CIERRE.TXT
+      *----------------------------------------------------------------
+       01  WS-FS-CIERRE              PIC X(02)     VALUE "00".
+           88 FS-CIERRE-OK                   VALUE "00".
+           88 FS-CIERRE-NO-EXISTE            VALUE "35".
+           88 FS-CIERRE-EOF                  VALUE "10".
